@@ -0,0 +1,195 @@
+000010*****************************************************************
+000020* PROGRAM-ID. FRAUDMAINT
+000030* FRAUD/AUTHORIZATION REVIEW DECISION MAINTENANCE.
+000040* APPLIES REVIEWER CLEAR/DENY DECISIONS TO THE FRAUD-REVIEW
+000050* RECORDS TXNVAL HOLDS ON FRAUD-QUEUE-FILE FOR OVER-LIMIT
+000060* TRANSACTIONS WITH OTHERWISE CLEAN DATA.  A CLEARED ITEM IS
+000070* FORWARDED TO TRAN-OUT-FILE SO IT POSTS LIKE ANY OTHER
+000080* ACCEPTED TRANSACTION; A DENIED ITEM IS LEFT ON FILE AS A
+000090* PERMANENT RECORD OF THE DECISION.
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120         PROGRAM-ID. FRAUDMAINT.
+000130         AUTHOR. BATCH-SYSTEMS.
+000140
+000150         ENVIRONMENT DIVISION.
+000160         CONFIGURATION SECTION.
+000170         SOURCE-COMPUTER. IBM-370.
+000180         OBJECT-COMPUTER. IBM-370.
+000190
+000200         INPUT-OUTPUT SECTION.
+000210         FILE-CONTROL.
+000220             SELECT FRAUD-DECISION-FILE ASSIGN TO FRDDEC
+000230                 ORGANIZATION IS SEQUENTIAL
+000240                 FILE STATUS IS WS-FRDDEC-STATUS.
+000250
+000260             SELECT FRAUD-QUEUE-FILE ASSIGN TO FRAUDQ
+000270                 ORGANIZATION IS INDEXED
+000280                 ACCESS MODE IS DYNAMIC
+000290                 RECORD KEY IS FR-TRAN-ID
+000300                 FILE STATUS IS WS-FRAUDQ-STATUS.
+000310
+000320             SELECT TRAN-OUT-FILE ASSIGN TO TRANOUT
+000330                 ORGANIZATION IS SEQUENTIAL
+000340                 FILE STATUS IS WS-TRANOUT-STATUS.
+000350
+000360         DATA DIVISION.
+000370         FILE SECTION.
+000380         FD  FRAUD-DECISION-FILE
+000390             RECORDING MODE IS F.
+000400         COPY FRDDEC.
+000410
+000420         FD  FRAUD-QUEUE-FILE
+000430             RECORDING MODE IS F.
+000440         COPY FRAUDREC.
+000450
+000460         FD  TRAN-OUT-FILE
+000470             RECORDING MODE IS F.
+000480         01  TRAN-OUT-REC                    PIC X(101).
+000490
+000500         WORKING-STORAGE SECTION.
+000510         01  WS-FILE-STATUSES.
+000520             05  WS-FRDDEC-STATUS            PIC X(02) VALUE "00".
+000530             05  WS-FRAUDQ-STATUS            PIC X(02) VALUE "00".
+000540             05  WS-TRANOUT-STATUS           PIC X(02) VALUE "00".
+000550
+000560         01  WS-SWITCHES.
+000570             05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000580                 88  WS-END-OF-FILE              VALUE "Y".
+000590
+000600         01  WS-RUN-COUNTERS.
+000610             05  WS-CLEARED-COUNT            PIC 9(07) VALUE ZERO.
+000620             05  WS-DENIED-COUNT             PIC 9(07) VALUE ZERO.
+000630             05  WS-FORWARDED-COUNT          PIC 9(07) VALUE ZERO.
+000640             05  WS-ERROR-COUNT              PIC 9(07) VALUE ZERO.
+000650
+000660         COPY TRANREC.
+000670
+000680         PROCEDURE DIVISION.
+000690         0000-MAIN-CONTROL.
+000700             PERFORM 1000-INITIALIZE
+000710             PERFORM 2000-PROCESS-DECISION
+000720                 UNTIL WS-END-OF-FILE
+000730             PERFORM 3000-FINALIZE
+000740             STOP RUN.
+000750
+000760         1000-INITIALIZE.
+000770             OPEN INPUT FRAUD-DECISION-FILE
+000780             IF WS-FRDDEC-STATUS NOT = "00"
+000790                 DISPLAY "ERROR OPENING FRAUD-DECISION-FILE STATUS="
+000800                     WS-FRDDEC-STATUS
+000810                 GO TO 9999-ABEND
+000820             END-IF
+000830
+000840             OPEN I-O FRAUD-QUEUE-FILE
+000850             IF WS-FRAUDQ-STATUS = "35"
+000860                 OPEN OUTPUT FRAUD-QUEUE-FILE
+000870                 CLOSE FRAUD-QUEUE-FILE
+000880                 OPEN I-O FRAUD-QUEUE-FILE
+000890             END-IF
+000900             IF WS-FRAUDQ-STATUS NOT = "00"
+000910                 DISPLAY "ERROR OPENING FRAUD-QUEUE-FILE STATUS="
+000920                     WS-FRAUDQ-STATUS
+000930                 GO TO 9999-ABEND
+000940             END-IF
+000950
+000960             OPEN EXTEND TRAN-OUT-FILE
+000970             IF WS-TRANOUT-STATUS = "35"
+000980                 OPEN OUTPUT TRAN-OUT-FILE
+000990                 CLOSE TRAN-OUT-FILE
+001000                 OPEN EXTEND TRAN-OUT-FILE
+001010             END-IF
+001020             IF WS-TRANOUT-STATUS NOT = "00"
+001030                 DISPLAY "ERROR OPENING TRAN-OUT-FILE STATUS="
+001040                     WS-TRANOUT-STATUS
+001050                 GO TO 9999-ABEND
+001060             END-IF
+001070
+001080             PERFORM 2050-READ-DECISION.
+001090
+001100         2050-READ-DECISION.
+001110             READ FRAUD-DECISION-FILE
+001120                 AT END
+001130                     SET WS-END-OF-FILE TO TRUE
+001140             END-READ.
+001150
+001160         2000-PROCESS-DECISION.
+001170             MOVE FDT-TRAN-ID TO FR-TRAN-ID
+001180             READ FRAUD-QUEUE-FILE
+001190                 INVALID KEY
+001200                     ADD 1 TO WS-ERROR-COUNT
+001210                     DISPLAY "NO FRAUD REVIEW ENTRY ON FILE FOR TRAN "
+001220                         FDT-TRAN-ID
+001230                 NOT INVALID KEY
+001240                     PERFORM 2100-APPLY-DECISION
+001250             END-READ
+001260             PERFORM 2050-READ-DECISION.
+001270
+001280         2100-APPLY-DECISION.
+001290             EVALUATE TRUE
+001300                 WHEN NOT FR-STATUS-PENDING
+001310                     ADD 1 TO WS-ERROR-COUNT
+001320                     DISPLAY "FRAUD REVIEW ALREADY DECIDED: TRAN "
+001330                         FR-TRAN-ID " STATUS " FR-STATUS
+001340                 WHEN FDT-DECISION-CLEAR
+001350                     PERFORM 2110-RECORD-CLEAR
+001360                 WHEN FDT-DECISION-DENY
+001370                     PERFORM 2120-RECORD-DENY
+001380                 WHEN OTHER
+001390                     ADD 1 TO WS-ERROR-COUNT
+001400                     DISPLAY "UNKNOWN DECISION CODE FOR TRAN "
+001410                         FR-TRAN-ID " CODE " FDT-DECISION-CODE
+001420             END-EVALUATE.
+001430
+001440         2110-RECORD-CLEAR.
+001450             SET FR-STATUS-CLEARED TO TRUE
+001460             REWRITE FRAUD-REVIEW-RECORD
+001470             IF WS-FRAUDQ-STATUS NOT = "00"
+001480                 DISPLAY "ERROR REWRITING FRAUD-QUEUE-FILE STATUS="
+001490                     WS-FRAUDQ-STATUS
+001500                 GO TO 9999-ABEND
+001510             END-IF
+001520             ADD 1 TO WS-CLEARED-COUNT
+001530             PERFORM 2130-FORWARD-TO-TRAN-OUT
+001540             DISPLAY "CLEARED - FORWARDED: TRAN " FR-TRAN-ID
+001550                 " BY " FDT-REVIEWER-ID.
+001560
+001570         2120-RECORD-DENY.
+001580             SET FR-STATUS-DENIED TO TRUE
+001590             REWRITE FRAUD-REVIEW-RECORD
+001600             IF WS-FRAUDQ-STATUS NOT = "00"
+001610                 DISPLAY "ERROR REWRITING FRAUD-QUEUE-FILE STATUS="
+001620                     WS-FRAUDQ-STATUS
+001630                 GO TO 9999-ABEND
+001640             END-IF
+001650             ADD 1 TO WS-DENIED-COUNT
+001660             DISPLAY "DENIED: TRAN " FR-TRAN-ID
+001670                 " BY " FDT-REVIEWER-ID.
+001680
+001690         2130-FORWARD-TO-TRAN-OUT.
+001700             INITIALIZE TRAN-RECORD
+001710             SET TRAN-IS-DETAIL TO TRUE
+001720             MOVE FR-TRAN-ID TO TRAN-ID
+001730             MOVE FR-TRAN-TYPE-CODE TO TRAN-TYPE-CODE
+001740             MOVE FR-CURRENCY-CODE TO TRAN-CURRENCY-CODE
+001750             MOVE FR-AMOUNT TO TRAN-AMOUNT
+001760             MOVE FR-TRAN-DATE TO TRAN-DATE
+001770             MOVE FDT-REVIEWER-ID TO TRAN-APPROVER-ID
+001780             WRITE TRAN-OUT-REC FROM TRAN-RECORD
+001790             ADD 1 TO WS-FORWARDED-COUNT.
+001800
+001810         3000-FINALIZE.
+001820             DISPLAY "FRAUDMAINT: CLEARED " WS-CLEARED-COUNT
+001830                 " DENIED " WS-DENIED-COUNT
+001840                 " FORWARDED " WS-FORWARDED-COUNT
+001850                 " ERRORS " WS-ERROR-COUNT
+001860             CLOSE FRAUD-DECISION-FILE
+001870             CLOSE FRAUD-QUEUE-FILE
+001880             CLOSE TRAN-OUT-FILE.
+001890
+001900         9999-ABEND.
+001910             DISPLAY "FRAUDMAINT ABENDING"
+001920             CLOSE FRAUD-DECISION-FILE
+001930             CLOSE FRAUD-QUEUE-FILE
+001940             CLOSE TRAN-OUT-FILE
+001950             STOP RUN.
