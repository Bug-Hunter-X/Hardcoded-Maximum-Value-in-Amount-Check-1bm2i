@@ -0,0 +1,202 @@
+000010*****************************************************************
+000020* PROGRAM-ID. APPRMAINT
+000030* DUAL-APPROVAL DECISION MAINTENANCE.
+000040* APPLIES APPROVER SIGN-OFF TRANSACTIONS TO THE PENDING-APPROVAL
+000050* RECORDS TXNVAL HOLDS ON APPROVAL-FILE FOR TRANSACTIONS OVER
+000060* THE HIGH-VALUE THRESHOLD.  ONCE BOTH A FIRST AND A SECOND
+000070* APPROVAL HAVE BEEN RECORDED FOR AN ITEM, IT IS REMOVED FROM
+000080* THE PENDING QUEUE AND FORWARDED TO TRAN-OUT-FILE SO IT POSTS
+000090* LIKE ANY OTHER ACCEPTED TRANSACTION.
+000100*****************************************************************
+000110 IDENTIFICATION DIVISION.
+000120         PROGRAM-ID. APPRMAINT.
+000130         AUTHOR. BATCH-SYSTEMS.
+000140
+000150         ENVIRONMENT DIVISION.
+000160         CONFIGURATION SECTION.
+000170         SOURCE-COMPUTER. IBM-370.
+000180         OBJECT-COMPUTER. IBM-370.
+000190
+000200         INPUT-OUTPUT SECTION.
+000210         FILE-CONTROL.
+000220             SELECT APPROVAL-DECISION-FILE ASSIGN TO APPRDEC
+000230                 ORGANIZATION IS SEQUENTIAL
+000240                 FILE STATUS IS WS-APPRDEC-STATUS.
+000250
+000260             SELECT APPROVAL-FILE ASSIGN TO APPRVQ
+000270                 ORGANIZATION IS INDEXED
+000280                 ACCESS MODE IS DYNAMIC
+000290                 RECORD KEY IS PA-TRAN-ID
+000300                 FILE STATUS IS WS-APPRVQ-STATUS.
+000310
+000320             SELECT TRAN-OUT-FILE ASSIGN TO TRANOUT
+000330                 ORGANIZATION IS SEQUENTIAL
+000340                 FILE STATUS IS WS-TRANOUT-STATUS.
+000350
+000360         DATA DIVISION.
+000370         FILE SECTION.
+000380         FD  APPROVAL-DECISION-FILE
+000390             RECORDING MODE IS F.
+000400         COPY APPRDEC.
+000410
+000420         FD  APPROVAL-FILE
+000430             RECORDING MODE IS F.
+000440         COPY APPRREC.
+000450
+000460         FD  TRAN-OUT-FILE
+000470             RECORDING MODE IS F.
+000480         01  TRAN-OUT-REC                    PIC X(101).
+000490
+000500         WORKING-STORAGE SECTION.
+000510         01  WS-FILE-STATUSES.
+000520             05  WS-APPRDEC-STATUS           PIC X(02) VALUE "00".
+000530             05  WS-APPRVQ-STATUS            PIC X(02) VALUE "00".
+000540             05  WS-TRANOUT-STATUS           PIC X(02) VALUE "00".
+000550
+000560         01  WS-SWITCHES.
+000570             05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000580                 88  WS-END-OF-FILE              VALUE "Y".
+000590
+000600         01  WS-RUN-COUNTERS.
+000610             05  WS-FIRST-APPROVED-COUNT     PIC 9(07) VALUE ZERO.
+000620             05  WS-SECOND-APPROVED-COUNT    PIC 9(07) VALUE ZERO.
+000630             05  WS-FORWARDED-COUNT          PIC 9(07) VALUE ZERO.
+000640             05  WS-ERROR-COUNT              PIC 9(07) VALUE ZERO.
+000650
+000660         COPY TRANREC.
+000670
+000680         PROCEDURE DIVISION.
+000690         0000-MAIN-CONTROL.
+000700             PERFORM 1000-INITIALIZE
+000710             PERFORM 2000-PROCESS-DECISION
+000720                 UNTIL WS-END-OF-FILE
+000730             PERFORM 3000-FINALIZE
+000740             STOP RUN.
+000750
+000760         1000-INITIALIZE.
+000770             OPEN INPUT APPROVAL-DECISION-FILE
+000780             IF WS-APPRDEC-STATUS NOT = "00"
+000790                 DISPLAY "ERROR OPENING APPROVAL-DECISION-FILE STATUS="
+000800                     WS-APPRDEC-STATUS
+000810                 GO TO 9999-ABEND
+000820             END-IF
+000830
+000840             OPEN I-O APPROVAL-FILE
+000850             IF WS-APPRVQ-STATUS = "35"
+000860                 OPEN OUTPUT APPROVAL-FILE
+000870                 CLOSE APPROVAL-FILE
+000880                 OPEN I-O APPROVAL-FILE
+000890             END-IF
+000900             IF WS-APPRVQ-STATUS NOT = "00"
+000910                 DISPLAY "ERROR OPENING APPROVAL-FILE STATUS="
+000920                     WS-APPRVQ-STATUS
+000930                 GO TO 9999-ABEND
+000940             END-IF
+000950
+000960             OPEN EXTEND TRAN-OUT-FILE
+000970             IF WS-TRANOUT-STATUS = "35"
+000980                 OPEN OUTPUT TRAN-OUT-FILE
+000990                 CLOSE TRAN-OUT-FILE
+001000                 OPEN EXTEND TRAN-OUT-FILE
+001010             END-IF
+001020             IF WS-TRANOUT-STATUS NOT = "00"
+001030                 DISPLAY "ERROR OPENING TRAN-OUT-FILE STATUS="
+001040                     WS-TRANOUT-STATUS
+001050                 GO TO 9999-ABEND
+001060             END-IF
+001070
+001080             PERFORM 2050-READ-DECISION.
+001090
+001100         2050-READ-DECISION.
+001110             READ APPROVAL-DECISION-FILE
+001120                 AT END
+001130                     SET WS-END-OF-FILE TO TRUE
+001140             END-READ.
+001150
+001160         2000-PROCESS-DECISION.
+001170             MOVE ADT-TRAN-ID TO PA-TRAN-ID
+001180             READ APPROVAL-FILE
+001190                 INVALID KEY
+001200                     ADD 1 TO WS-ERROR-COUNT
+001210                     DISPLAY "NO PENDING APPROVAL ON FILE FOR TRAN "
+001220                         ADT-TRAN-ID
+001230                 NOT INVALID KEY
+001240                     PERFORM 2100-APPLY-DECISION
+001250             END-READ
+001260             PERFORM 2050-READ-DECISION.
+001270
+001280         2100-APPLY-DECISION.
+001290             EVALUATE TRUE
+001300                 WHEN PA-AWAITING-FIRST
+001310                     PERFORM 2110-RECORD-FIRST-APPROVAL
+001320                 WHEN PA-AWAITING-SECOND
+001330                     PERFORM 2120-RECORD-SECOND-APPROVAL
+001340                 WHEN PA-FULLY-APPROVED
+001350                     ADD 1 TO WS-ERROR-COUNT
+001360                     DISPLAY "ALREADY FULLY APPROVED AND FORWARDED: "
+001370                         "TRAN " PA-TRAN-ID
+001380             END-EVALUATE.
+001390
+001400         2110-RECORD-FIRST-APPROVAL.
+001410             MOVE ADT-APPROVER-ID TO PA-FIRST-APPROVER-ID
+001420             MOVE FUNCTION CURRENT-DATE (1:14) TO PA-FIRST-APPROVAL-TS
+001430             SET PA-AWAITING-SECOND TO TRUE
+001440             REWRITE PENDING-APPROVAL-RECORD
+001442             IF WS-APPRVQ-STATUS NOT = "00"
+001444                 DISPLAY "ERROR REWRITING APPROVAL-FILE STATUS="
+001446                     WS-APPRVQ-STATUS
+001448                 GO TO 9999-ABEND
+001449             END-IF
+001450             ADD 1 TO WS-FIRST-APPROVED-COUNT
+001460             DISPLAY "FIRST APPROVAL RECORDED: TRAN " PA-TRAN-ID
+001470                 " BY " ADT-APPROVER-ID.
+001480
+001490         2120-RECORD-SECOND-APPROVAL.
+001500             IF ADT-APPROVER-ID = PA-FIRST-APPROVER-ID
+001510                 ADD 1 TO WS-ERROR-COUNT
+001520                 DISPLAY "SECOND APPROVER MUST DIFFER FROM FIRST - "
+001530                     "TRAN " PA-TRAN-ID " APPROVER " ADT-APPROVER-ID
+001540             ELSE
+001550                 MOVE ADT-APPROVER-ID TO PA-SECOND-APPROVER-ID
+001560                 MOVE FUNCTION CURRENT-DATE (1:14)
+001570                     TO PA-SECOND-APPROVAL-TS
+001580                 SET PA-FULLY-APPROVED TO TRUE
+001590                 REWRITE PENDING-APPROVAL-RECORD
+001592                 IF WS-APPRVQ-STATUS NOT = "00"
+001594                     DISPLAY "ERROR REWRITING APPROVAL-FILE STATUS="
+001596                         WS-APPRVQ-STATUS
+001598                     GO TO 9999-ABEND
+001599                 END-IF
+001600                 ADD 1 TO WS-SECOND-APPROVED-COUNT
+001610                 PERFORM 2130-FORWARD-TO-TRAN-OUT
+001620                 DISPLAY "SECOND APPROVAL RECORDED - FORWARDED: "
+001630                     "TRAN " PA-TRAN-ID " BY " ADT-APPROVER-ID
+001640             END-IF.
+001650
+001660         2130-FORWARD-TO-TRAN-OUT.
+001670             INITIALIZE TRAN-RECORD
+001680             SET TRAN-IS-DETAIL TO TRUE
+001690             MOVE PA-TRAN-ID TO TRAN-ID
+001700             MOVE PA-TRAN-TYPE-CODE TO TRAN-TYPE-CODE
+001710             MOVE PA-CURRENCY-CODE TO TRAN-CURRENCY-CODE
+001720             MOVE PA-AMOUNT TO TRAN-AMOUNT
+001730             MOVE PA-TRAN-DATE TO TRAN-DATE
+001740             MOVE PA-SECOND-APPROVER-ID TO TRAN-APPROVER-ID
+001750             WRITE TRAN-OUT-REC FROM TRAN-RECORD
+001760             ADD 1 TO WS-FORWARDED-COUNT.
+001770
+001780         3000-FINALIZE.
+001790             DISPLAY "APPRMAINT: FIRST-APPROVALS " WS-FIRST-APPROVED-COUNT
+001800                 " SECOND-APPROVALS " WS-SECOND-APPROVED-COUNT
+001810                 " FORWARDED " WS-FORWARDED-COUNT
+001820                 " ERRORS " WS-ERROR-COUNT
+001830             CLOSE APPROVAL-DECISION-FILE
+001840             CLOSE APPROVAL-FILE
+001850             CLOSE TRAN-OUT-FILE.
+001860
+001870         9999-ABEND.
+001880             DISPLAY "APPRMAINT ABENDING"
+001890             CLOSE APPROVAL-DECISION-FILE
+001900             CLOSE APPROVAL-FILE
+001910             CLOSE TRAN-OUT-FILE
+001920             STOP RUN.
