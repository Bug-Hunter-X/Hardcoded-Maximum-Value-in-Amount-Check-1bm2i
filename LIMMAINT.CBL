@@ -0,0 +1,166 @@
+000010*****************************************************************
+000020* PROGRAM-ID. LIMMAINT
+000030* AMOUNT-LIMIT PARAMETER FILE MAINTENANCE.
+000040* APPLIES ADD/CHANGE/DELETE TRANSACTIONS TO THE LIMIT-PARM-FILE
+000050* SO THE PER-TYPE/CURRENCY CEILINGS USED BY TXNVAL CAN BE
+000060* CHANGED BY THE BUSINESS WITHOUT A PROGRAM RECOMPILE.
+000070*****************************************************************
+000080 IDENTIFICATION DIVISION.
+000090         PROGRAM-ID. LIMMAINT.
+000100         AUTHOR. BATCH-SYSTEMS.
+
+000110         ENVIRONMENT DIVISION.
+000120         CONFIGURATION SECTION.
+000130         SOURCE-COMPUTER. IBM-370.
+000140         OBJECT-COMPUTER. IBM-370.
+
+000150         INPUT-OUTPUT SECTION.
+000160         FILE-CONTROL.
+000170             SELECT LIMIT-MAINT-FILE ASSIGN TO LIMMTXN
+000180                 ORGANIZATION IS SEQUENTIAL
+000190                 FILE STATUS IS WS-LIMMTXN-STATUS.
+
+000200             SELECT LIMIT-PARM-FILE ASSIGN TO LIMITPRM
+000210                 ORGANIZATION IS INDEXED
+000220                 ACCESS MODE IS DYNAMIC
+000230                 RECORD KEY IS LP-LIMIT-KEY
+000240                 FILE STATUS IS WS-LIMITPRM-STATUS.
+
+000250         DATA DIVISION.
+000260         FILE SECTION.
+000270         FD  LIMIT-MAINT-FILE
+000280             RECORDING MODE IS F.
+000290         COPY LIMMTXN.
+
+000300         FD  LIMIT-PARM-FILE
+000310             RECORDING MODE IS F.
+000320         COPY LIMTAB.
+
+000330         WORKING-STORAGE SECTION.
+000340         01  WS-FILE-STATUSES.
+000350             05  WS-LIMMTXN-STATUS           PIC X(02) VALUE "00".
+000360             05  WS-LIMITPRM-STATUS          PIC X(02) VALUE "00".
+
+000370         01  WS-SWITCHES.
+000380             05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+000390                 88  WS-END-OF-FILE              VALUE "Y".
+
+000400         01  WS-RUN-COUNTERS.
+000410             05  WS-ADDED-COUNT              PIC 9(07) VALUE ZERO.
+000420             05  WS-CHANGED-COUNT            PIC 9(07) VALUE ZERO.
+000430             05  WS-DELETED-COUNT            PIC 9(07) VALUE ZERO.
+000440             05  WS-ERROR-COUNT              PIC 9(07) VALUE ZERO.
+
+000450         PROCEDURE DIVISION.
+000460         0000-MAIN-CONTROL.
+000470             PERFORM 1000-INITIALIZE
+000480             PERFORM 2000-PROCESS-MAINT-TXNS
+000490                 UNTIL WS-END-OF-FILE
+000500             PERFORM 3000-FINALIZE
+000510             STOP RUN.
+
+000520         1000-INITIALIZE.
+000530             OPEN INPUT LIMIT-MAINT-FILE
+000540             IF WS-LIMMTXN-STATUS NOT = "00"
+000550                 DISPLAY "ERROR OPENING LIMIT-MAINT-FILE STATUS="
+000560                     WS-LIMMTXN-STATUS
+000570                 GO TO 9999-ABEND
+000580             END-IF
+
+000590             OPEN I-O LIMIT-PARM-FILE
+000600             IF WS-LIMITPRM-STATUS = "35"
+000610                 OPEN OUTPUT LIMIT-PARM-FILE
+000620                 CLOSE LIMIT-PARM-FILE
+000630                 OPEN I-O LIMIT-PARM-FILE
+000640             END-IF
+000650             IF WS-LIMITPRM-STATUS NOT = "00"
+000660                 DISPLAY "ERROR OPENING LIMIT-PARM-FILE STATUS="
+000670                     WS-LIMITPRM-STATUS
+000680                 GO TO 9999-ABEND
+000690             END-IF
+
+000700             PERFORM 2050-READ-MAINT-TXN.
+
+000710         2000-PROCESS-MAINT-TXNS.
+000720             EVALUATE TRUE
+000730                 WHEN LMT-ACTION-ADD
+000740                     PERFORM 2100-ADD-LIMIT
+000750                 WHEN LMT-ACTION-CHANGE
+000760                     PERFORM 2200-CHANGE-LIMIT
+000770                 WHEN LMT-ACTION-DELETE
+000780                     PERFORM 2300-DELETE-LIMIT
+000790                 WHEN OTHER
+000800                     ADD 1 TO WS-ERROR-COUNT
+000810                     DISPLAY "INVALID ACTION CODE " LMT-ACTION-CODE
+000820                         " FOR " LMT-TRAN-TYPE-CODE "/"
+000830                         LMT-CURRENCY-CODE
+000840             END-EVALUATE
+000850             PERFORM 2050-READ-MAINT-TXN.
+
+000860         2050-READ-MAINT-TXN.
+000870             READ LIMIT-MAINT-FILE
+000880                 AT END
+000890                     SET WS-END-OF-FILE TO TRUE
+000900             END-READ.
+
+000910         2100-ADD-LIMIT.
+000920             MOVE LMT-TRAN-TYPE-CODE TO LP-TRAN-TYPE-CODE
+000930             MOVE LMT-CURRENCY-CODE TO LP-CURRENCY-CODE
+000940             MOVE LMT-MAX-AMOUNT TO LP-MAX-AMOUNT
+000950             MOVE LMT-HIGH-VALUE-THRESHOLD TO LP-HIGH-VALUE-THRESHOLD
+000960             MOVE LMT-UPDATED-BY TO LP-LAST-UPDATED-BY
+000970             MOVE FUNCTION CURRENT-DATE (1:8) TO LP-LAST-UPDATED-DATE
+000980             WRITE LIMIT-PARM-RECORD
+000990                 INVALID KEY
+001000                     ADD 1 TO WS-ERROR-COUNT
+001010                     DISPLAY "ADD FAILED - LIMIT ALREADY EXISTS FOR "
+001020                         LMT-TRAN-TYPE-CODE "/" LMT-CURRENCY-CODE
+001030                 NOT INVALID KEY
+001040                     ADD 1 TO WS-ADDED-COUNT
+001050             END-WRITE.
+
+001060         2200-CHANGE-LIMIT.
+001070             MOVE LMT-TRAN-TYPE-CODE TO LP-TRAN-TYPE-CODE
+001080             MOVE LMT-CURRENCY-CODE TO LP-CURRENCY-CODE
+001090             READ LIMIT-PARM-FILE
+001100                 INVALID KEY
+001110                     ADD 1 TO WS-ERROR-COUNT
+001120                     DISPLAY "CHANGE FAILED - NO LIMIT FOR "
+001130                         LMT-TRAN-TYPE-CODE "/" LMT-CURRENCY-CODE
+001140                 NOT INVALID KEY
+001150                     MOVE LMT-MAX-AMOUNT TO LP-MAX-AMOUNT
+001160                     MOVE LMT-HIGH-VALUE-THRESHOLD
+001170                         TO LP-HIGH-VALUE-THRESHOLD
+001180                     MOVE LMT-UPDATED-BY TO LP-LAST-UPDATED-BY
+001190                     MOVE FUNCTION CURRENT-DATE (1:8)
+001200                         TO LP-LAST-UPDATED-DATE
+001210                     REWRITE LIMIT-PARM-RECORD
+001220                     ADD 1 TO WS-CHANGED-COUNT
+001230             END-READ.
+
+001240         2300-DELETE-LIMIT.
+001250             MOVE LMT-TRAN-TYPE-CODE TO LP-TRAN-TYPE-CODE
+001260             MOVE LMT-CURRENCY-CODE TO LP-CURRENCY-CODE
+001270             READ LIMIT-PARM-FILE
+001280                 INVALID KEY
+001290                     ADD 1 TO WS-ERROR-COUNT
+001300                     DISPLAY "DELETE FAILED - NO LIMIT FOR "
+001310                         LMT-TRAN-TYPE-CODE "/" LMT-CURRENCY-CODE
+001320                 NOT INVALID KEY
+001330                     DELETE LIMIT-PARM-FILE RECORD
+001340                     ADD 1 TO WS-DELETED-COUNT
+001350             END-READ.
+
+001360         3000-FINALIZE.
+001370             DISPLAY "LIMMAINT: ADDED " WS-ADDED-COUNT
+001380                 " CHANGED " WS-CHANGED-COUNT
+001390                 " DELETED " WS-DELETED-COUNT
+001400                 " ERRORS " WS-ERROR-COUNT
+001410             CLOSE LIMIT-MAINT-FILE
+001420             CLOSE LIMIT-PARM-FILE.
+
+001430         9999-ABEND.
+001440             DISPLAY "LIMMAINT ABENDING"
+001450             CLOSE LIMIT-MAINT-FILE
+001460             CLOSE LIMIT-PARM-FILE
+001470             STOP RUN.
