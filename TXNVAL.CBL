@@ -0,0 +1,984 @@
+000010*****************************************************************
+000020* PROGRAM-ID. TXNVAL
+000030* TRANSACTION AMOUNT VALIDATION - MAIN BATCH DRIVER.
+000040* VALIDATES EACH TRANSACTION'S AMOUNT AGAINST THE LIMIT THAT
+000050* APPLIES TO ITS TRANSACTION TYPE AND CURRENCY (SEE LIMTAB
+000060* AND LIMTABWS), FLAGGING OR ROUTING ANY AMOUNT THAT FAILS.
+000070*****************************************************************
+000080  IDENTIFICATION DIVISION.
+000090         PROGRAM-ID. TXNVAL.
+000100         AUTHOR. BATCH-SYSTEMS.
+
+000110         ENVIRONMENT DIVISION.
+000120         CONFIGURATION SECTION.
+000130         SOURCE-COMPUTER. IBM-370.
+000140         OBJECT-COMPUTER. IBM-370.
+
+000150         INPUT-OUTPUT SECTION.
+000160         FILE-CONTROL.
+000170             SELECT TRAN-IN-FILE ASSIGN TO TRANIN
+000180                 ORGANIZATION IS SEQUENTIAL
+000190                 FILE STATUS IS WS-TRANIN-STATUS.
+
+000200             SELECT TRAN-OUT-FILE ASSIGN TO TRANOUT
+000210                 ORGANIZATION IS SEQUENTIAL
+000220                 FILE STATUS IS WS-TRANOUT-STATUS.
+
+000230             SELECT LIMIT-PARM-FILE ASSIGN TO LIMITPRM
+000240                 ORGANIZATION IS INDEXED
+000250                 ACCESS MODE IS DYNAMIC
+000260                 RECORD KEY IS LP-LIMIT-KEY
+000270                 FILE STATUS IS WS-LIMITPRM-STATUS.
+
+000280             SELECT REJECT-FILE ASSIGN TO TRANREJ
+000290                 ORGANIZATION IS SEQUENTIAL
+000300                 FILE STATUS IS WS-TRANREJ-STATUS.
+
+000310             SELECT EXCEPTION-RPT-FILE ASSIGN TO AMTEXCPT
+000320                 ORGANIZATION IS SEQUENTIAL
+000330                 FILE STATUS IS WS-AMTEXCPT-STATUS.
+
+000340             SELECT AUDIT-FILE ASSIGN TO OVRDAUD
+000350                 ORGANIZATION IS SEQUENTIAL
+000360                 FILE STATUS IS WS-OVRDAUD-STATUS.
+
+000370             SELECT CHECKPOINT-FILE ASSIGN TO TXNVCKPT
+000380                 ORGANIZATION IS INDEXED
+000390                 ACCESS MODE IS DYNAMIC
+000400                 RECORD KEY IS CKP-RUN-ID
+000410                 FILE STATUS IS WS-TXNVCKPT-STATUS.
+
+000420             SELECT CURRENCY-PARM-FILE ASSIGN TO CURRPRM
+000430                 ORGANIZATION IS INDEXED
+000440                 ACCESS MODE IS DYNAMIC
+000450                 RECORD KEY IS CP-CURRENCY-CODE
+000460                 FILE STATUS IS WS-CURRPRM-STATUS.
+
+000470             SELECT RECON-RPT-FILE ASSIGN TO RECONRPT
+000480                 ORGANIZATION IS SEQUENTIAL
+000490                 FILE STATUS IS WS-RECONRPT-STATUS.
+
+000500             SELECT FRAUD-QUEUE-FILE ASSIGN TO FRAUDQ
+000505                 ORGANIZATION IS INDEXED
+000510                 ACCESS MODE IS DYNAMIC
+000515                 RECORD KEY IS FR-TRAN-ID
+000520                 FILE STATUS IS WS-FRAUDQ-STATUS.
+
+000530             SELECT APPROVAL-FILE ASSIGN TO APPRVQ
+000532                 ORGANIZATION IS INDEXED
+000534                 ACCESS MODE IS DYNAMIC
+000536                 RECORD KEY IS PA-TRAN-ID
+000550                 FILE STATUS IS WS-APPRVQ-STATUS.
+
+000560         DATA DIVISION.
+000570         FILE SECTION.
+000580         FD  TRAN-IN-FILE
+000590             RECORDING MODE IS F.
+000600         COPY TRANREC.
+
+000610         FD  TRAN-OUT-FILE
+000620             RECORDING MODE IS F.
+000630         01  TRAN-OUT-REC                    PIC X(101).
+
+000640         FD  LIMIT-PARM-FILE
+000650             RECORDING MODE IS F.
+000660         COPY LIMTAB.
+
+000670         FD  REJECT-FILE
+000680             RECORDING MODE IS F.
+000690         COPY REJREC.
+
+000700         FD  EXCEPTION-RPT-FILE
+000710             RECORDING MODE IS F.
+000720         01  EXCEPTION-RPT-LINE              PIC X(132).
+
+000730         FD  AUDIT-FILE
+000740             RECORDING MODE IS F.
+000750         COPY AUDREC.
+
+000760         FD  CHECKPOINT-FILE
+000770             RECORDING MODE IS F.
+000780         COPY CHKPTREC.
+
+000790         FD  CURRENCY-PARM-FILE
+000800             RECORDING MODE IS F.
+000810         COPY CURRTAB.
+
+000820         FD  RECON-RPT-FILE
+000830             RECORDING MODE IS F.
+000840         01  RECON-RPT-LINE                  PIC X(132).
+
+000850         FD  FRAUD-QUEUE-FILE
+000860             RECORDING MODE IS F.
+000870         COPY FRAUDREC.
+
+000880         FD  APPROVAL-FILE
+000890             RECORDING MODE IS F.
+000900         COPY APPRREC.
+
+000910         WORKING-STORAGE SECTION.
+000920         01  WS-FILE-STATUSES.
+000930             05  WS-TRANIN-STATUS            PIC X(02) VALUE "00".
+000940             05  WS-TRANOUT-STATUS           PIC X(02) VALUE "00".
+000950             05  WS-LIMITPRM-STATUS          PIC X(02) VALUE "00".
+000960             05  WS-TRANREJ-STATUS           PIC X(02) VALUE "00".
+000970             05  WS-AMTEXCPT-STATUS          PIC X(02) VALUE "00".
+000980             05  WS-OVRDAUD-STATUS           PIC X(02) VALUE "00".
+000990             05  WS-TXNVCKPT-STATUS          PIC X(02) VALUE "00".
+001000             05  WS-CURRPRM-STATUS           PIC X(02) VALUE "00".
+001010             05  WS-RECONRPT-STATUS          PIC X(02) VALUE "00".
+001020             05  WS-FRAUDQ-STATUS            PIC X(02) VALUE "00".
+001030             05  WS-APPRVQ-STATUS            PIC X(02) VALUE "00".
+
+001040         01  WS-CHECKPOINT-FIELDS.
+001050             05  WS-RUN-ID                   PIC X(08) VALUE "TXNVAL01".
+001060             05  WS-CHECKPOINT-INTERVAL      PIC 9(05) VALUE 1000.
+001070             05  WS-SINCE-LAST-CKPT          PIC 9(05) VALUE ZERO.
+001080             05  WS-RECS-READ                PIC 9(09) VALUE ZERO.
+001085             05  WS-RECS-PROCESSED           PIC 9(09) VALUE ZERO.
+001090             05  WS-SKIP-COUNT               PIC 9(09) VALUE ZERO.
+001100             05  WS-RESTART-SWITCH           PIC X(01) VALUE "N".
+001110                 88  WS-IS-RESTART               VALUE "Y".
+001112             05  WS-CKPT-ROW-SWITCH          PIC X(01) VALUE "N".
+001114                 88  WS-CKPT-ROW-EXISTS          VALUE "Y".
+
+001120         01  WS-SWITCHES.
+001130             05  WS-EOF-SWITCH               PIC X(01) VALUE "N".
+001140                 88  WS-END-OF-FILE              VALUE "Y".
+001150             05  WS-LIMIT-FOUND-SWITCH       PIC X(01) VALUE "N".
+001160                 88  WS-LIMIT-FOUND               VALUE "Y".
+001170             05  WS-RATE-FOUND-SWITCH        PIC X(01) VALUE "N".
+001180                 88  WS-RATE-FOUND                VALUE "Y".
+001190             05  WS-LOOKUP-RESULT-SWITCH     PIC X(01) VALUE "N".
+001200                 88  WS-LOOKUP-OK                 VALUE "Y".
+001210                 88  WS-LOOKUP-NO-LIMIT           VALUE "N".
+001220                 88  WS-LOOKUP-NO-RATE            VALUE "R".
+
+001230         01  WS-WORK-FIELDS.
+001240             05  WS-BASE-CURRENCY            PIC X(03) VALUE "USD".
+001250             05  WS-AMOUNT                   PIC 9(10)V99 VALUE ZERO.
+001260             05  WS-BASE-AMOUNT              PIC 9(10)V99 VALUE ZERO.
+001270             05  WS-COMPARE-AMOUNT           PIC 9(10)V99 VALUE ZERO.
+001280             05  WS-MAX-AMOUNT-APPLICABLE    PIC 9(10)V99 VALUE ZERO.
+001290             05  WS-HIGH-VALUE-THRESHOLD     PIC 9(10)V99 VALUE ZERO.
+001300             05  WS-LOOKUP-CURRENCY          PIC X(03) VALUE SPACES.
+
+001310         01  WS-RUN-COUNTERS.
+001320             05  WS-ACCEPTED-COUNT           PIC 9(09) VALUE ZERO.
+001330             05  WS-REJECTED-COUNT           PIC 9(09) VALUE ZERO.
+001340             05  WS-FRAUD-PENDING-COUNT      PIC 9(09) VALUE ZERO.
+001350             05  WS-APPROVAL-PENDING-COUNT   PIC 9(09) VALUE ZERO.
+001360             05  WS-EXCEPTION-LINE-COUNT     PIC 9(09) VALUE ZERO.
+001370             05  WS-ACCEPTED-TOTAL           PIC 9(13)V99 VALUE ZERO.
+001380             05  WS-EXCEPTION-TOTAL          PIC 9(13)V99 VALUE ZERO.
+001390             05  WS-APPROVAL-PENDING-TOTAL   PIC 9(13)V99 VALUE ZERO.
+
+001400         01  WS-RECON-FIELDS.
+001410             05  WS-BATCH-ID                 PIC X(10) VALUE SPACES.
+001420             05  WS-CTL-EXPECTED-COUNT       PIC 9(09) VALUE ZERO.
+001430             05  WS-CTL-EXPECTED-AMOUNT      PIC 9(13)V99 VALUE ZERO.
+001440             05  WS-ACTUAL-RECORD-COUNT      PIC 9(09) VALUE ZERO.
+001450             05  WS-ACTUAL-TOTAL-AMOUNT      PIC 9(13)V99 VALUE ZERO.
+001460             05  WS-TRAILER-SEEN-SWITCH      PIC X(01) VALUE "N".
+001470                 88  WS-TRAILER-SEEN             VALUE "Y".
+
+001480         01  WS-EXCEPTION-RPT-HEADING.
+001490             05  FILLER                      PIC X(40)
+001500                 VALUE "AMOUNT-CHECK EXCEPTIONS REPORT".
+001510             05  FILLER                      PIC X(10) VALUE "RUN DATE ".
+001520             05  WS-RPT-HDG-DATE             PIC 9(08).
+
+001530         01  WS-EXCEPTION-RPT-COLUMNS.
+001540             05  FILLER                      PIC X(12) VALUE "TRAN ID".
+001550             05  FILLER                      PIC X(06) VALUE "TYPE".
+001560             05  FILLER                      PIC X(05) VALUE "CCY".
+001570             05  FILLER                      PIC X(10) VALUE "TRAN DATE".
+001580             05  FILLER                      PIC X(16) VALUE "AMOUNT".
+001585             05  FILLER                      PIC X(02) VALUE SPACES.
+001590             05  FILLER                      PIC X(16) VALUE "LIMIT TRIPPED".
+001595             05  FILLER                      PIC X(02) VALUE SPACES.
+001600             05  FILLER                      PIC X(06) VALUE "RSN".
+
+001610         01  WS-EXCEPTION-RPT-DETAIL.
+001620             05  WS-RPT-TRAN-ID              PIC X(12).
+001630             05  WS-RPT-TYPE-CODE            PIC X(06).
+001640             05  WS-RPT-CURRENCY-CODE        PIC X(05).
+001650             05  WS-RPT-TRAN-DATE            PIC 9(08).
+001660             05  FILLER                      PIC X(02) VALUE SPACES.
+001670             05  WS-RPT-AMOUNT               PIC Z,ZZZ,ZZZ,ZZ9.99.
+001680             05  FILLER                      PIC X(02) VALUE SPACES.
+001690             05  WS-RPT-LIMIT                PIC Z,ZZZ,ZZZ,ZZ9.99.
+001700             05  FILLER                      PIC X(02) VALUE SPACES.
+001710             05  WS-RPT-REASON-CODE          PIC X(06).
+
+001720         01  WS-EXCEPTION-RPT-SUMMARY.
+001730             05  FILLER                      PIC X(20)
+001740                 VALUE "TOTAL EXCEPTIONS: ".
+001750             05  WS-RPT-TOTAL-COUNT          PIC ZZZ,ZZZ,ZZ9.
+001760             05  FILLER                      PIC X(20)
+001770                 VALUE "   TOTAL AMOUNT: ".
+001780             05  WS-RPT-TOTAL-AMOUNT         PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99.
+
+001790         COPY LIMTABWS.
+001800         COPY CURRTABWS.
+
+001805         LINKAGE SECTION.
+001806         01  LS-PARM-RUN-ID                  PIC X(08).
+
+001810         PROCEDURE DIVISION USING LS-PARM-RUN-ID.
+001820         0000-MAIN-CONTROL.
+001822             IF LS-PARM-RUN-ID NOT = SPACES AND LS-PARM-RUN-ID
+001824                     NOT = LOW-VALUES
+001826                 MOVE LS-PARM-RUN-ID TO WS-RUN-ID
+001828             END-IF
+001830             PERFORM 1000-INITIALIZE
+001840             PERFORM 2000-PROCESS-TRANSACTIONS
+001850                 UNTIL WS-END-OF-FILE
+001860             PERFORM 3000-FINALIZE
+001870             STOP RUN.
+
+001880         1000-INITIALIZE.
+001890*        MUST RUN FIRST - SETS WS-IS-RESTART SO THE OUTPUT FILES
+001900*        BELOW KNOW WHETHER TO EXTEND A PRIOR RUN'S OUTPUT OR
+001910*        START CLEAN.
+001920             PERFORM 1260-CHECK-RESTART
+
+001930             OPEN INPUT TRAN-IN-FILE
+001940             IF WS-TRANIN-STATUS NOT = "00"
+001950                 DISPLAY "ERROR OPENING TRAN-IN-FILE STATUS="
+001960                     WS-TRANIN-STATUS
+001970                 GO TO 9999-ABEND
+001980             END-IF
+
+001990             IF WS-IS-RESTART
+002000                 OPEN EXTEND TRAN-OUT-FILE
+002010                 IF WS-TRANOUT-STATUS = "35"
+002020                     OPEN OUTPUT TRAN-OUT-FILE
+002030                     CLOSE TRAN-OUT-FILE
+002040                     OPEN EXTEND TRAN-OUT-FILE
+002050                 END-IF
+002060             ELSE
+002070                 OPEN OUTPUT TRAN-OUT-FILE
+002080             END-IF
+002090             IF WS-TRANOUT-STATUS NOT = "00"
+002100                 DISPLAY "ERROR OPENING TRAN-OUT-FILE STATUS="
+002110                     WS-TRANOUT-STATUS
+002120                 GO TO 9999-ABEND
+002130             END-IF
+
+002140             IF WS-IS-RESTART
+002150                 OPEN EXTEND REJECT-FILE
+002160                 IF WS-TRANREJ-STATUS = "35"
+002170                     OPEN OUTPUT REJECT-FILE
+002180                     CLOSE REJECT-FILE
+002190                     OPEN EXTEND REJECT-FILE
+002200                 END-IF
+002210             ELSE
+002220                 OPEN OUTPUT REJECT-FILE
+002230             END-IF
+002240             IF WS-TRANREJ-STATUS NOT = "00"
+002250                 DISPLAY "ERROR OPENING REJECT-FILE STATUS="
+002260                     WS-TRANREJ-STATUS
+002270                 GO TO 9999-ABEND
+002280             END-IF
+
+002290             IF WS-IS-RESTART
+002300                 OPEN EXTEND EXCEPTION-RPT-FILE
+002310                 IF WS-AMTEXCPT-STATUS = "35"
+002320                     OPEN OUTPUT EXCEPTION-RPT-FILE
+002330                     CLOSE EXCEPTION-RPT-FILE
+002340                     OPEN EXTEND EXCEPTION-RPT-FILE
+002350                 END-IF
+002360             ELSE
+002370                 OPEN OUTPUT EXCEPTION-RPT-FILE
+002380             END-IF
+002390             IF WS-AMTEXCPT-STATUS NOT = "00"
+002400                 DISPLAY "ERROR OPENING EXCEPTION-RPT-FILE STATUS="
+002410                     WS-AMTEXCPT-STATUS
+002420                 GO TO 9999-ABEND
+002430             END-IF
+002440             IF NOT WS-IS-RESTART
+002450                 PERFORM 1250-WRITE-EXCEPTION-HEADINGS
+002460             END-IF
+
+002470             IF WS-IS-RESTART
+002480                 OPEN EXTEND AUDIT-FILE
+002490                 IF WS-OVRDAUD-STATUS = "35"
+002500                     OPEN OUTPUT AUDIT-FILE
+002510                     CLOSE AUDIT-FILE
+002520                     OPEN EXTEND AUDIT-FILE
+002530                 END-IF
+002540             ELSE
+002550                 OPEN OUTPUT AUDIT-FILE
+002560             END-IF
+002570             IF WS-OVRDAUD-STATUS NOT = "00"
+002580                 DISPLAY "ERROR OPENING AUDIT-FILE STATUS="
+002590                     WS-OVRDAUD-STATUS
+002600                 GO TO 9999-ABEND
+002610             END-IF
+
+002620             IF WS-IS-RESTART
+002630                 OPEN EXTEND RECON-RPT-FILE
+002640                 IF WS-RECONRPT-STATUS = "35"
+002650                     OPEN OUTPUT RECON-RPT-FILE
+002660                     CLOSE RECON-RPT-FILE
+002670                     OPEN EXTEND RECON-RPT-FILE
+002680                 END-IF
+002690             ELSE
+002700                 OPEN OUTPUT RECON-RPT-FILE
+002710             END-IF
+002720             IF WS-RECONRPT-STATUS NOT = "00"
+002730                 DISPLAY "ERROR OPENING RECON-RPT-FILE STATUS="
+002740                     WS-RECONRPT-STATUS
+002750                 GO TO 9999-ABEND
+002760             END-IF
+
+002770             OPEN I-O FRAUD-QUEUE-FILE
+002780             IF WS-FRAUDQ-STATUS = "35"
+002790                 OPEN OUTPUT FRAUD-QUEUE-FILE
+002800                 CLOSE FRAUD-QUEUE-FILE
+002810                 OPEN I-O FRAUD-QUEUE-FILE
+002820             END-IF
+002870             IF WS-FRAUDQ-STATUS NOT = "00"
+002880                 DISPLAY "ERROR OPENING FRAUD-QUEUE-FILE STATUS="
+002890                     WS-FRAUDQ-STATUS
+002900                 GO TO 9999-ABEND
+002910             END-IF
+
+002920             OPEN I-O APPROVAL-FILE
+002930             IF WS-APPRVQ-STATUS = "35"
+002940                 OPEN OUTPUT APPROVAL-FILE
+002950                 CLOSE APPROVAL-FILE
+002960                 OPEN I-O APPROVAL-FILE
+002970             END-IF
+003020             IF WS-APPRVQ-STATUS NOT = "00"
+003030                 DISPLAY "ERROR OPENING APPROVAL-FILE STATUS="
+003040                     WS-APPRVQ-STATUS
+003050                 GO TO 9999-ABEND
+003060             END-IF
+
+003070             PERFORM 1200-LOAD-LIMIT-TABLE
+003080             PERFORM 1300-LOAD-CURRENCY-TABLE
+
+003090             IF WS-SKIP-COUNT > 0
+003100                 DISPLAY "RESTART: SKIPPING " WS-SKIP-COUNT
+003110                     " ALREADY-PROCESSED RECORDS FOR RUN " WS-RUN-ID
+003112                 READ TRAN-IN-FILE
+003114                     AT END
+003116                         SET WS-END-OF-FILE TO TRUE
+003118                 END-READ
+003120                 IF NOT WS-END-OF-FILE
+003122                     IF NOT TRAN-IS-HEADER
+003124                         OR CTL-BATCH-ID NOT = WS-BATCH-ID
+003126                         DISPLAY "RESTART ABORTED: INPUT FILE BATCH "
+003128                             "DOES NOT MATCH CHECKPOINT BATCH "
+003129                             WS-BATCH-ID
+003130                         GO TO 9999-ABEND
+003132                     END-IF
+003134                 END-IF
+003136                 PERFORM WS-SKIP-COUNT - 1 TIMES
+003140                     READ TRAN-IN-FILE
+003150                         AT END
+003160                             SET WS-END-OF-FILE TO TRUE
+003170                     END-READ
+003180                 END-PERFORM
+003182                 MOVE WS-SKIP-COUNT TO WS-RECS-READ
+003185                 MOVE WS-SKIP-COUNT TO WS-RECS-PROCESSED
+003190             END-IF
+
+003200             PERFORM 2050-READ-TRANSACTION.
+
+003210         1260-CHECK-RESTART.
+003220             OPEN I-O CHECKPOINT-FILE
+003230             IF WS-TXNVCKPT-STATUS = "35"
+003240                 OPEN OUTPUT CHECKPOINT-FILE
+003250                 CLOSE CHECKPOINT-FILE
+003260                 OPEN I-O CHECKPOINT-FILE
+003270             END-IF
+003280             IF WS-TXNVCKPT-STATUS NOT = "00"
+003290                 DISPLAY "ERROR OPENING CHECKPOINT-FILE STATUS="
+003300                     WS-TXNVCKPT-STATUS
+003310                 GO TO 9999-ABEND
+003320             END-IF
+
+003330             MOVE WS-RUN-ID TO CKP-RUN-ID
+003340             READ CHECKPOINT-FILE
+003350                 INVALID KEY
+003360                     INITIALIZE CHECKPOINT-RECORD
+003370                     MOVE WS-RUN-ID TO CKP-RUN-ID
+003385                     MOVE "N" TO WS-CKPT-ROW-SWITCH
+003390                 NOT INVALID KEY
+003395                     SET WS-IS-RESTART TO TRUE
+003397                     SET WS-CKPT-ROW-EXISTS TO TRUE
+003410                     MOVE CKP-LAST-REC-COUNT TO WS-SKIP-COUNT
+003420                     MOVE CKP-ACCEPTED-COUNT TO WS-ACCEPTED-COUNT
+003430                     MOVE CKP-REJECTED-COUNT TO WS-REJECTED-COUNT
+003440                     MOVE CKP-ACCEPTED-TOTAL TO WS-ACCEPTED-TOTAL
+003450                     MOVE CKP-FRAUD-PENDING-COUNT TO WS-FRAUD-PENDING-COUNT
+003460                     MOVE CKP-APPROVAL-PENDING-COUNT
+003470                         TO WS-APPROVAL-PENDING-COUNT
+003480                     MOVE CKP-EXCEPTION-TOTAL TO WS-EXCEPTION-TOTAL
+003490                     MOVE CKP-APPROVAL-PENDING-TOTAL
+003500                         TO WS-APPROVAL-PENDING-TOTAL
+003510                     MOVE CKP-EXCEPTION-LINE-COUNT
+003520                         TO WS-EXCEPTION-LINE-COUNT
+003525                     MOVE CKP-BATCH-ID TO WS-BATCH-ID
+003526                     MOVE CKP-TRAILER-SEEN TO WS-TRAILER-SEEN-SWITCH
+003527                     MOVE CKP-CTL-EXPECTED-COUNT
+003528                         TO WS-CTL-EXPECTED-COUNT
+003529                     MOVE CKP-CTL-EXPECTED-AMOUNT
+003530                         TO WS-CTL-EXPECTED-AMOUNT
+003530             END-READ.
+
+003540         1250-WRITE-EXCEPTION-HEADINGS.
+003550             MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RPT-HDG-DATE
+003560             WRITE EXCEPTION-RPT-LINE FROM WS-EXCEPTION-RPT-HEADING
+003570             WRITE EXCEPTION-RPT-LINE FROM WS-EXCEPTION-RPT-COLUMNS.
+
+003580         1200-LOAD-LIMIT-TABLE.
+003590             OPEN INPUT LIMIT-PARM-FILE
+003600             IF WS-LIMITPRM-STATUS NOT = "00"
+003610                 DISPLAY "ERROR OPENING LIMIT-PARM-FILE STATUS="
+003620                     WS-LIMITPRM-STATUS
+003630                 GO TO 9999-ABEND
+003640             END-IF
+
+003650             MOVE ZERO TO WS-LIMIT-TAB-COUNT
+003660             PERFORM UNTIL WS-LIMITPRM-STATUS = "10"
+003670                 READ LIMIT-PARM-FILE NEXT RECORD
+003680                 AT END
+003690                     MOVE "10" TO WS-LIMITPRM-STATUS
+003700                 NOT AT END
+003710                     IF WS-LIMIT-TAB-COUNT >= WS-LIMIT-TAB-MAX
+003720                         DISPLAY "ERROR: LIMIT-PARM-FILE HAS MORE THAN "
+003730                             WS-LIMIT-TAB-MAX " ENTRIES - INCREASE"
+003740                             " WS-LIMIT-ENTRY OCCURS IN LIMTABWS AND"
+003750                             " RECOMPILE"
+003760                         GO TO 9999-ABEND
+003770                     END-IF
+003780                     ADD 1 TO WS-LIMIT-TAB-COUNT
+003790                     SET WS-LIMIT-IDX TO WS-LIMIT-TAB-COUNT
+003800                     MOVE LP-TRAN-TYPE-CODE
+003810                         TO WS-LT-TRAN-TYPE-CODE (WS-LIMIT-IDX)
+003820                     MOVE LP-CURRENCY-CODE
+003830                         TO WS-LT-CURRENCY-CODE (WS-LIMIT-IDX)
+003840                     MOVE LP-MAX-AMOUNT
+003850                         TO WS-LT-MAX-AMOUNT (WS-LIMIT-IDX)
+003860                     MOVE LP-HIGH-VALUE-THRESHOLD
+003870                         TO WS-LT-HIGH-VALUE-THRESH (WS-LIMIT-IDX)
+003880             END-PERFORM
+
+003890             CLOSE LIMIT-PARM-FILE.
+
+003900         1300-LOAD-CURRENCY-TABLE.
+003910             OPEN INPUT CURRENCY-PARM-FILE
+003920             IF WS-CURRPRM-STATUS NOT = "00"
+003930                 DISPLAY "ERROR OPENING CURRENCY-PARM-FILE STATUS="
+003940                     WS-CURRPRM-STATUS
+003950                 GO TO 9999-ABEND
+003960             END-IF
+
+003970             MOVE ZERO TO WS-CURR-TAB-COUNT
+003980             PERFORM UNTIL WS-CURRPRM-STATUS = "10"
+003990                 READ CURRENCY-PARM-FILE NEXT RECORD
+004000                 AT END
+004010                     MOVE "10" TO WS-CURRPRM-STATUS
+004020                 NOT AT END
+004030                     IF WS-CURR-TAB-COUNT >= WS-CURR-TAB-MAX
+004040                         DISPLAY "ERROR: CURRENCY-PARM-FILE HAS MORE THAN "
+004050                             WS-CURR-TAB-MAX " ENTRIES - INCREASE"
+004060                             " WS-CURR-ENTRY OCCURS IN CURRTABWS AND"
+004070                             " RECOMPILE"
+004080                         GO TO 9999-ABEND
+004090                     END-IF
+004100                     ADD 1 TO WS-CURR-TAB-COUNT
+004110                     SET WS-CURR-IDX TO WS-CURR-TAB-COUNT
+004120                     MOVE CP-CURRENCY-CODE
+004130                         TO WS-CT-CURRENCY-CODE (WS-CURR-IDX)
+004140                     MOVE CP-CONVERSION-RATE
+004150                         TO WS-CT-CONV-RATE (WS-CURR-IDX)
+004160             END-PERFORM
+
+004170             CLOSE CURRENCY-PARM-FILE.
+
+004180         2000-PROCESS-TRANSACTIONS.
+004190             EVALUATE TRUE
+004200                 WHEN TRAN-IS-HEADER
+004210                     PERFORM 2100-PROCESS-HEADER
+004220                 WHEN TRAN-IS-DETAIL
+004230                     PERFORM 2200-PROCESS-DETAIL
+004240                 WHEN TRAN-IS-TRAILER
+004250                     PERFORM 2300-PROCESS-TRAILER
+004260             END-EVALUATE
+004262             ADD 1 TO WS-RECS-PROCESSED
+004264             ADD 1 TO WS-SINCE-LAST-CKPT
+004266             IF WS-SINCE-LAST-CKPT >= WS-CHECKPOINT-INTERVAL
+004268                 PERFORM 2900-WRITE-CHECKPOINT
+004269             END-IF
+004270             PERFORM 2050-READ-TRANSACTION.
+
+004280         2100-PROCESS-HEADER.
+004290             MOVE CTL-BATCH-ID TO WS-BATCH-ID
+004300             DISPLAY "TXNVAL: PROCESSING BATCH " WS-BATCH-ID.
+
+004310         2300-PROCESS-TRAILER.
+004320             SET WS-TRAILER-SEEN TO TRUE
+004330             MOVE CTL-RECORD-COUNT TO WS-CTL-EXPECTED-COUNT
+004340             MOVE CTL-TOTAL-AMOUNT TO WS-CTL-EXPECTED-AMOUNT.
+
+004350         2050-READ-TRANSACTION.
+004360             READ TRAN-IN-FILE
+004370                 AT END
+004380                     SET WS-END-OF-FILE TO TRUE
+004390                 NOT AT END
+004400                     ADD 1 TO WS-RECS-READ
+004450             END-READ.
+
+004460         2900-WRITE-CHECKPOINT.
+004470             MOVE WS-RUN-ID TO CKP-RUN-ID
+004480             MOVE WS-RECS-PROCESSED TO CKP-LAST-REC-COUNT
+004490             MOVE TRAN-ID TO CKP-LAST-TRAN-ID
+004500             MOVE WS-ACCEPTED-COUNT TO CKP-ACCEPTED-COUNT
+004510             MOVE WS-REJECTED-COUNT TO CKP-REJECTED-COUNT
+004520             MOVE WS-ACCEPTED-TOTAL TO CKP-ACCEPTED-TOTAL
+004530             MOVE WS-FRAUD-PENDING-COUNT TO CKP-FRAUD-PENDING-COUNT
+004540             MOVE WS-APPROVAL-PENDING-COUNT TO CKP-APPROVAL-PENDING-COUNT
+004550             MOVE WS-EXCEPTION-TOTAL TO CKP-EXCEPTION-TOTAL
+004560             MOVE WS-APPROVAL-PENDING-TOTAL TO CKP-APPROVAL-PENDING-TOTAL
+004570             MOVE WS-EXCEPTION-LINE-COUNT TO CKP-EXCEPTION-LINE-COUNT
+004580             MOVE FUNCTION CURRENT-DATE (1:14) TO CKP-CHECKPOINT-TS
+004582             MOVE WS-BATCH-ID TO CKP-BATCH-ID
+004584             MOVE WS-TRAILER-SEEN-SWITCH TO CKP-TRAILER-SEEN
+004586             MOVE WS-CTL-EXPECTED-COUNT TO CKP-CTL-EXPECTED-COUNT
+004588             MOVE WS-CTL-EXPECTED-AMOUNT TO CKP-CTL-EXPECTED-AMOUNT
+004589             IF WS-CKPT-ROW-EXISTS
+004590                 REWRITE CHECKPOINT-RECORD
+004592                 IF WS-TXNVCKPT-STATUS NOT = "00"
+004594                     DISPLAY "ERROR REWRITING CHECKPOINT-FILE STATUS="
+004596                         WS-TXNVCKPT-STATUS
+004598                     GO TO 9999-ABEND
+004599                 END-IF
+004601             ELSE
+004602                 WRITE CHECKPOINT-RECORD
+004603                 IF WS-TXNVCKPT-STATUS NOT = "00"
+004604                     DISPLAY "ERROR WRITING CHECKPOINT-FILE STATUS="
+004605                         WS-TXNVCKPT-STATUS
+004606                     GO TO 9999-ABEND
+004607                 END-IF
+004608                 SET WS-CKPT-ROW-EXISTS TO TRUE
+004609             END-IF
+004600             MOVE ZERO TO WS-SINCE-LAST-CKPT.
+
+004610         2200-PROCESS-DETAIL.
+004620             MOVE TRAN-AMOUNT TO WS-AMOUNT
+004630             PERFORM 2210-LOOKUP-LIMIT
+004640             EVALUATE TRUE
+004650                 WHEN WS-LOOKUP-NO-LIMIT
+004660                     PERFORM 2233-REJECT-NO-LIMIT-ENTRY
+004670                 WHEN WS-LOOKUP-NO-RATE
+004680                     PERFORM 2232-REJECT-NO-RATE
+004690                 WHEN OTHER
+004700                     IF WS-COMPARE-AMOUNT > WS-MAX-AMOUNT-APPLICABLE
+004710                         IF TRAN-IS-OVERRIDE
+004720                             PERFORM 2235-OVERRIDE-TRANSACTION
+004730                         ELSE
+004740                             PERFORM 2236-ROUTE-TO-FRAUD-REVIEW
+004750                         END-IF
+004760                     ELSE
+004770                         IF WS-COMPARE-AMOUNT > WS-HIGH-VALUE-THRESHOLD
+004780                             PERFORM 2238-HOLD-FOR-DUAL-APPROVAL
+004790                         ELSE
+004800                             ADD 1 TO WS-ACCEPTED-COUNT
+004810                             ADD WS-AMOUNT TO WS-ACCEPTED-TOTAL
+004820                             WRITE TRAN-OUT-REC FROM TRAN-RECORD
+004830                         END-IF
+004840                     END-IF
+004850             END-EVALUATE.
+
+004860         2220-CONVERT-CURRENCY.
+004870             IF TRAN-CURRENCY-CODE = WS-BASE-CURRENCY
+004880                 MOVE WS-AMOUNT TO WS-BASE-AMOUNT
+004890                 SET WS-RATE-FOUND TO TRUE
+004900             ELSE
+004910                 MOVE "N" TO WS-RATE-FOUND-SWITCH
+004920                 SET WS-CURR-IDX TO 1
+004930                 SEARCH WS-CURR-ENTRY
+004940                     AT END
+004950                         MOVE "N" TO WS-RATE-FOUND-SWITCH
+004960                     WHEN WS-CT-CURRENCY-CODE (WS-CURR-IDX)
+004970                             = TRAN-CURRENCY-CODE
+004980                         SET WS-RATE-FOUND TO TRUE
+004990                 END-SEARCH
+005000                 IF WS-RATE-FOUND
+005010                     COMPUTE WS-BASE-AMOUNT ROUNDED =
+005012                         WS-AMOUNT * WS-CT-CONV-RATE (WS-CURR-IDX)
+005014                         ON SIZE ERROR
+005016                             MOVE "N" TO WS-RATE-FOUND-SWITCH
+005018                             MOVE ZERO TO WS-BASE-AMOUNT
+005020                             DISPLAY "WARNING: CONVERTED AMOUNT "
+005022                                 "OVERFLOWED FOR " TRAN-CURRENCY-CODE
+005024                     END-COMPUTE
+005030                 ELSE
+005040                     MOVE ZERO TO WS-BASE-AMOUNT
+005050                     DISPLAY "WARNING: NO CONVERSION RATE FOR "
+005060                         TRAN-CURRENCY-CODE
+005070                 END-IF
+005080             END-IF.
+
+005090         2235-OVERRIDE-TRANSACTION.
+005100             IF TRAN-APPROVER-ID = SPACES
+005110                 PERFORM 2234-REJECT-BLANK-APPROVER
+005120             ELSE
+005130                 MOVE TRAN-ID TO OA-TRAN-ID
+005140                 MOVE TRAN-TYPE-CODE TO OA-TRAN-TYPE-CODE
+005150                 MOVE TRAN-CURRENCY-CODE TO OA-CURRENCY-CODE
+005160                 MOVE TRAN-APPROVER-ID TO OA-APPROVER-ID
+005170                 MOVE WS-AMOUNT TO OA-ORIGINAL-AMOUNT
+005180                 MOVE WS-MAX-AMOUNT-APPLICABLE TO OA-LIMIT-EXCEEDED
+005190                 MOVE FUNCTION CURRENT-DATE (1:8) TO OA-OVERRIDE-DATE
+005200                 MOVE FUNCTION CURRENT-DATE (9:8) TO OA-OVERRIDE-TIME
+005210                 WRITE OVERRIDE-AUDIT-RECORD
+005220                 DISPLAY "OVERRIDE ACCEPTED: TRAN " TRAN-ID
+005230                     " APPROVED BY " TRAN-APPROVER-ID
+005240                     " OVER LIMIT " WS-MAX-AMOUNT-APPLICABLE
+005250                 ADD 1 TO WS-ACCEPTED-COUNT
+005260                 ADD WS-AMOUNT TO WS-ACCEPTED-TOTAL
+005270                 WRITE TRAN-OUT-REC FROM TRAN-RECORD
+005280             END-IF.
+
+005290         2234-REJECT-BLANK-APPROVER.
+005300             ADD 1 TO WS-REJECTED-COUNT
+005310             ADD 1 TO WS-EXCEPTION-LINE-COUNT
+005320             MOVE TRAN-ID TO REJ-TRAN-ID
+005330             MOVE TRAN-TYPE-CODE TO REJ-TRAN-TYPE-CODE
+005340             MOVE TRAN-CURRENCY-CODE TO REJ-CURRENCY-CODE
+005350             MOVE TRAN-DATE TO REJ-TRAN-DATE
+005360             MOVE WS-AMOUNT TO REJ-AMOUNT
+005370             MOVE WS-BASE-AMOUNT TO REJ-BASE-AMOUNT
+005380             MOVE WS-MAX-AMOUNT-APPLICABLE TO REJ-LIMIT-APPLIED
+005390             SET REJ-NO-APPROVER TO TRUE
+005400             STRING "OVERRIDE REQUESTED WITH NO APPROVER ID ON FILE"
+005405                 DELIMITED BY SIZE INTO REJ-REASON-TEXT
+005410                 ON OVERFLOW
+005412                     DISPLAY "WARNING: REJ-REASON-TEXT TRUNCATED FOR "
+005414                         "TRAN " TRAN-ID
+005416             END-STRING
+005420             SET REJ-DISP-REJECTED TO TRUE
+005430             WRITE REJECT-RECORD
+005440             ADD WS-AMOUNT TO WS-EXCEPTION-TOTAL
+005450             PERFORM 2240-WRITE-EXCEPTION-LINE
+005460             DISPLAY "REJECTED: TRAN " TRAN-ID
+005470                 " OVERRIDE FLAG SET BUT NO APPROVER ID PROVIDED".
+
+005480         2236-ROUTE-TO-FRAUD-REVIEW.
+005660             MOVE TRAN-ID TO FR-TRAN-ID
+005670             MOVE TRAN-TYPE-CODE TO FR-TRAN-TYPE-CODE
+005680             MOVE TRAN-CURRENCY-CODE TO FR-CURRENCY-CODE
+005690             MOVE TRAN-DATE TO FR-TRAN-DATE
+005700             MOVE WS-AMOUNT TO FR-AMOUNT
+005710             MOVE WS-BASE-AMOUNT TO FR-BASE-AMOUNT
+005720             MOVE WS-MAX-AMOUNT-APPLICABLE TO FR-LIMIT-APPLIED
+005730             MOVE FUNCTION CURRENT-DATE (1:8) TO FR-SUBMIT-DATE
+005740             MOVE FUNCTION CURRENT-DATE (9:8) TO FR-SUBMIT-TIME
+005750             SET FR-STATUS-PENDING TO TRUE
+005760             WRITE FRAUD-REVIEW-RECORD
+005762                 INVALID KEY
+005764                     DISPLAY "ERROR: DUPLICATE FRAUD REVIEW ENTRY FOR "
+005766                         "TRAN " TRAN-ID " STATUS=" WS-FRAUDQ-STATUS
+005767                     PERFORM 2237-REJECT-DUP-FRAUD
+005768                 NOT INVALID KEY
+005769                     ADD 1 TO WS-FRAUD-PENDING-COUNT
+005770                     ADD 1 TO WS-EXCEPTION-LINE-COUNT
+005771                     MOVE TRAN-ID TO REJ-TRAN-ID
+005772                     MOVE TRAN-TYPE-CODE TO REJ-TRAN-TYPE-CODE
+005773                     MOVE TRAN-CURRENCY-CODE TO REJ-CURRENCY-CODE
+005774                     MOVE TRAN-DATE TO REJ-TRAN-DATE
+005775                     MOVE WS-AMOUNT TO REJ-AMOUNT
+005776                     MOVE WS-BASE-AMOUNT TO REJ-BASE-AMOUNT
+005777                     MOVE WS-MAX-AMOUNT-APPLICABLE TO REJ-LIMIT-APPLIED
+005778                     SET REJ-OVER-LIMIT TO TRUE
+005779                     STRING "AMOUNT " WS-COMPARE-AMOUNT
+005780                             " EXCEEDS LIMIT "
+005781                             WS-MAX-AMOUNT-APPLICABLE " FOR "
+005782                             TRAN-TYPE-CODE "/" TRAN-CURRENCY-CODE
+005783                             " - SENT TO FRAUD REVIEW"
+005784                         DELIMITED BY SIZE INTO REJ-REASON-TEXT
+005785                         ON OVERFLOW
+005786                             DISPLAY "WARNING: REJ-REASON-TEXT "
+005787                                 "TRUNCATED FOR TRAN " TRAN-ID
+005788                     END-STRING
+005789                     SET REJ-DISP-FRAUD-REVIEW TO TRUE
+005790                     WRITE REJECT-RECORD
+005791                     ADD WS-AMOUNT TO WS-EXCEPTION-TOTAL
+005792                     PERFORM 2240-WRITE-EXCEPTION-LINE
+005793                     DISPLAY "HELD FOR FRAUD REVIEW: TRAN " TRAN-ID
+005794                         " AMOUNT EXCEEDS MAXIMUM VALUE FOR "
+005795                         TRAN-TYPE-CODE "/" TRAN-CURRENCY-CODE
+005796             END-WRITE.
+
+005797         2237-REJECT-DUP-FRAUD.
+005798             ADD 1 TO WS-REJECTED-COUNT
+005799             ADD 1 TO WS-EXCEPTION-LINE-COUNT
+005801             MOVE TRAN-ID TO REJ-TRAN-ID
+005802             MOVE TRAN-TYPE-CODE TO REJ-TRAN-TYPE-CODE
+005803             MOVE TRAN-CURRENCY-CODE TO REJ-CURRENCY-CODE
+005804             MOVE TRAN-DATE TO REJ-TRAN-DATE
+005805             MOVE WS-AMOUNT TO REJ-AMOUNT
+005806             MOVE WS-BASE-AMOUNT TO REJ-BASE-AMOUNT
+005807             MOVE WS-MAX-AMOUNT-APPLICABLE TO REJ-LIMIT-APPLIED
+005808             SET REJ-DUP-FRAUD TO TRUE
+005809             STRING "DUPLICATE FRAUD REVIEW ENTRY ALREADY ON FILE "
+005811                     "FOR TRAN " TRAN-ID
+005812                 DELIMITED BY SIZE INTO REJ-REASON-TEXT
+005813                 ON OVERFLOW
+005814                     DISPLAY "WARNING: REJ-REASON-TEXT TRUNCATED FOR "
+005815                         "TRAN " TRAN-ID
+005816             END-STRING
+005817             SET REJ-DISP-REJECTED TO TRUE
+005818             WRITE REJECT-RECORD
+005819             ADD WS-AMOUNT TO WS-EXCEPTION-TOTAL
+005821             PERFORM 2240-WRITE-EXCEPTION-LINE.
+
+005820         2238-HOLD-FOR-DUAL-APPROVAL.
+005850             MOVE TRAN-ID TO PA-TRAN-ID
+005860             MOVE TRAN-TYPE-CODE TO PA-TRAN-TYPE-CODE
+005870             MOVE TRAN-CURRENCY-CODE TO PA-CURRENCY-CODE
+005880             MOVE TRAN-DATE TO PA-TRAN-DATE
+005890             MOVE WS-AMOUNT TO PA-AMOUNT
+005900             MOVE WS-BASE-AMOUNT TO PA-BASE-AMOUNT
+005910             MOVE WS-HIGH-VALUE-THRESHOLD TO PA-HIGH-VALUE-THRESHOLD
+005920             MOVE SPACES TO PA-FIRST-APPROVER-ID
+005930             MOVE ZERO TO PA-FIRST-APPROVAL-TS
+005940             MOVE SPACES TO PA-SECOND-APPROVER-ID
+005950             MOVE ZERO TO PA-SECOND-APPROVAL-TS
+005960             SET PA-AWAITING-FIRST TO TRUE
+005970             WRITE PENDING-APPROVAL-RECORD
+005972                 INVALID KEY
+005974                     DISPLAY "ERROR: DUPLICATE PENDING APPROVAL FOR "
+005976                         "TRAN " TRAN-ID " STATUS=" WS-APPRVQ-STATUS
+005977                     PERFORM 2239-REJECT-DUP-APPROVAL
+005978                 NOT INVALID KEY
+005979                     ADD 1 TO WS-APPROVAL-PENDING-COUNT
+005979                     ADD WS-AMOUNT TO WS-APPROVAL-PENDING-TOTAL
+005980                     DISPLAY "HELD FOR DUAL APPROVAL: TRAN " TRAN-ID
+005990                         " AMOUNT " WS-COMPARE-AMOUNT
+006000                         " EXCEEDS HIGH-VALUE THRESHOLD "
+006010                         WS-HIGH-VALUE-THRESHOLD " FOR "
+006020                         TRAN-TYPE-CODE "/" TRAN-CURRENCY-CODE
+006021             END-WRITE.
+
+006022         2239-REJECT-DUP-APPROVAL.
+006023             ADD 1 TO WS-REJECTED-COUNT
+006024             ADD 1 TO WS-EXCEPTION-LINE-COUNT
+006025             MOVE TRAN-ID TO REJ-TRAN-ID
+006026             MOVE TRAN-TYPE-CODE TO REJ-TRAN-TYPE-CODE
+006027             MOVE TRAN-CURRENCY-CODE TO REJ-CURRENCY-CODE
+006028             MOVE TRAN-DATE TO REJ-TRAN-DATE
+006029             MOVE WS-AMOUNT TO REJ-AMOUNT
+006031             MOVE WS-BASE-AMOUNT TO REJ-BASE-AMOUNT
+006033             MOVE WS-HIGH-VALUE-THRESHOLD TO REJ-LIMIT-APPLIED
+006035             SET REJ-DUP-APPROVAL TO TRUE
+006037             STRING "DUPLICATE PENDING APPROVAL ALREADY ON FILE FOR "
+006039                     "TRAN " TRAN-ID
+006040                 DELIMITED BY SIZE INTO REJ-REASON-TEXT
+006041                 ON OVERFLOW
+006042                     DISPLAY "WARNING: REJ-REASON-TEXT TRUNCATED FOR "
+006042                         "TRAN " TRAN-ID
+006042             END-STRING
+006043             SET REJ-DISP-REJECTED TO TRUE
+006045             WRITE REJECT-RECORD
+006047             ADD WS-AMOUNT TO WS-EXCEPTION-TOTAL
+006049             PERFORM 2240-WRITE-EXCEPTION-LINE.
+
+006030         2232-REJECT-NO-RATE.
+006040             ADD 1 TO WS-REJECTED-COUNT
+006050             ADD 1 TO WS-EXCEPTION-LINE-COUNT
+006060             MOVE TRAN-ID TO REJ-TRAN-ID
+006070             MOVE TRAN-TYPE-CODE TO REJ-TRAN-TYPE-CODE
+006080             MOVE TRAN-CURRENCY-CODE TO REJ-CURRENCY-CODE
+006090             MOVE TRAN-DATE TO REJ-TRAN-DATE
+006100             MOVE WS-AMOUNT TO REJ-AMOUNT
+006110             MOVE ZERO TO REJ-BASE-AMOUNT
+006120             MOVE ZERO TO REJ-LIMIT-APPLIED
+006130             SET REJ-NO-RATE-ENTRY TO TRUE
+006140             STRING "NO CONVERSION RATE ON FILE FOR CURRENCY "
+006150                     TRAN-CURRENCY-CODE
+006155                 DELIMITED BY SIZE INTO REJ-REASON-TEXT
+006160                 ON OVERFLOW
+006162                     DISPLAY "WARNING: REJ-REASON-TEXT TRUNCATED FOR "
+006164                         "TRAN " TRAN-ID
+006166             END-STRING
+006170             SET REJ-DISP-REJECTED TO TRUE
+006180             WRITE REJECT-RECORD
+006190             MOVE ZERO TO WS-MAX-AMOUNT-APPLICABLE
+006200*        NO RATE IS ON FILE SO THE TRUE BASE-CURRENCY VALUE IS
+006210*        UNKNOWN - FOLD IN THE NATIVE AMOUNT AS A BEST-EFFORT SO
+006220*        THIS REJECT STILL COUNTS TOWARD RECONCILIATION.
+006230             ADD WS-AMOUNT TO WS-EXCEPTION-TOTAL
+006240             PERFORM 2240-WRITE-EXCEPTION-LINE
+006250             DISPLAY "REJECTED: TRAN " TRAN-ID
+006260                 " NO CONVERSION RATE FOR " TRAN-CURRENCY-CODE.
+
+006270         2233-REJECT-NO-LIMIT-ENTRY.
+006280             ADD 1 TO WS-REJECTED-COUNT
+006290             ADD 1 TO WS-EXCEPTION-LINE-COUNT
+006300             MOVE TRAN-ID TO REJ-TRAN-ID
+006310             MOVE TRAN-TYPE-CODE TO REJ-TRAN-TYPE-CODE
+006320             MOVE TRAN-CURRENCY-CODE TO REJ-CURRENCY-CODE
+006330             MOVE TRAN-DATE TO REJ-TRAN-DATE
+006340             MOVE WS-AMOUNT TO REJ-AMOUNT
+006350             MOVE ZERO TO REJ-BASE-AMOUNT
+006360             MOVE ZERO TO REJ-LIMIT-APPLIED
+006370             SET REJ-NO-LIMIT-ENTRY TO TRUE
+006380             STRING "NO LIMIT TABLE ENTRY FOR " TRAN-TYPE-CODE
+006390                     "/" TRAN-CURRENCY-CODE
+006395                 DELIMITED BY SIZE INTO REJ-REASON-TEXT
+006400                 ON OVERFLOW
+006402                     DISPLAY "WARNING: REJ-REASON-TEXT TRUNCATED FOR "
+006404                         "TRAN " TRAN-ID
+006406             END-STRING
+006410             SET REJ-DISP-REJECTED TO TRUE
+006420             WRITE REJECT-RECORD
+006430             MOVE ZERO TO WS-MAX-AMOUNT-APPLICABLE
+006440             ADD WS-AMOUNT TO WS-EXCEPTION-TOTAL
+006450             PERFORM 2240-WRITE-EXCEPTION-LINE
+006460             DISPLAY "REJECTED: TRAN " TRAN-ID
+006470                 " NO LIMIT TABLE ENTRY FOR " TRAN-TYPE-CODE
+006480                 "/" TRAN-CURRENCY-CODE.
+
+006490         2240-WRITE-EXCEPTION-LINE.
+006500             MOVE TRAN-ID TO WS-RPT-TRAN-ID
+006510             MOVE TRAN-TYPE-CODE TO WS-RPT-TYPE-CODE
+006520             MOVE TRAN-CURRENCY-CODE TO WS-RPT-CURRENCY-CODE
+006530             MOVE TRAN-DATE TO WS-RPT-TRAN-DATE
+006540             MOVE WS-AMOUNT TO WS-RPT-AMOUNT
+006550             MOVE WS-MAX-AMOUNT-APPLICABLE TO WS-RPT-LIMIT
+006560             MOVE REJ-REASON-CODE TO WS-RPT-REASON-CODE
+006570             WRITE EXCEPTION-RPT-LINE FROM WS-EXCEPTION-RPT-DETAIL.
+
+006580         2210-LOOKUP-LIMIT.
+006590*        TRY THE LIMIT NATIVE TO THE TRANSACTION'S OWN CURRENCY
+006600*        FIRST - THAT PATH NEEDS NO CONVERSION RATE AT ALL, SO
+006610*        CURRENCY CONVERSION IS ONLY ATTEMPTED BELOW WHEN WE
+006620*        HAVE TO FALL BACK TO THE TYPE'S BASE-CURRENCY CEILING.
+006630             MOVE TRAN-CURRENCY-CODE TO WS-LOOKUP-CURRENCY
+006640             PERFORM 2212-FIND-LIMIT-ENTRY
+006650             IF WS-LIMIT-FOUND
+006660                 MOVE WS-LT-MAX-AMOUNT (WS-LIMIT-IDX)
+006670                     TO WS-MAX-AMOUNT-APPLICABLE
+006680                 MOVE WS-LT-HIGH-VALUE-THRESH (WS-LIMIT-IDX)
+006690                     TO WS-HIGH-VALUE-THRESHOLD
+006700                 MOVE WS-AMOUNT TO WS-COMPARE-AMOUNT
+006710                 MOVE WS-AMOUNT TO WS-BASE-AMOUNT
+006720                 SET WS-LOOKUP-OK TO TRUE
+006730             ELSE
+006740                 MOVE WS-BASE-CURRENCY TO WS-LOOKUP-CURRENCY
+006750                 PERFORM 2212-FIND-LIMIT-ENTRY
+006760                 IF NOT WS-LIMIT-FOUND
+006770                     SET WS-LOOKUP-NO-LIMIT TO TRUE
+006780                 ELSE
+006790                     PERFORM 2220-CONVERT-CURRENCY
+006800                     IF NOT WS-RATE-FOUND
+006810                         SET WS-LOOKUP-NO-RATE TO TRUE
+006820                     ELSE
+006830                         MOVE WS-LT-MAX-AMOUNT (WS-LIMIT-IDX)
+006840                             TO WS-MAX-AMOUNT-APPLICABLE
+006850                         MOVE WS-LT-HIGH-VALUE-THRESH (WS-LIMIT-IDX)
+006860                             TO WS-HIGH-VALUE-THRESHOLD
+006870                         MOVE WS-BASE-AMOUNT TO WS-COMPARE-AMOUNT
+006880                         SET WS-LOOKUP-OK TO TRUE
+006890                     END-IF
+006900                 END-IF
+006910             END-IF.
+
+006920         2212-FIND-LIMIT-ENTRY.
+006930             MOVE "N" TO WS-LIMIT-FOUND-SWITCH
+006940             SET WS-LIMIT-IDX TO 1
+006950             SEARCH WS-LIMIT-ENTRY
+006960                 AT END
+006970                     MOVE "N" TO WS-LIMIT-FOUND-SWITCH
+006980                 WHEN WS-LT-TRAN-TYPE-CODE (WS-LIMIT-IDX) = TRAN-TYPE-CODE
+006990                     AND WS-LT-CURRENCY-CODE (WS-LIMIT-IDX) = WS-LOOKUP-CURRENCY
+007000                     SET WS-LIMIT-FOUND TO TRUE
+007010             END-SEARCH.
+
+007020         3000-FINALIZE.
+007030             DISPLAY "TXNVAL: ACCEPTED " WS-ACCEPTED-COUNT
+007040                 " REJECTED " WS-REJECTED-COUNT
+007050                 " FRAUD-REVIEW-PENDING " WS-FRAUD-PENDING-COUNT
+007060                 " DUAL-APPROVAL-PENDING " WS-APPROVAL-PENDING-COUNT
+007070             PERFORM 3100-WRITE-EXCEPTION-SUMMARY
+007080             PERFORM 3200-RECONCILE-TOTALS
+007090             MOVE WS-RUN-ID TO CKP-RUN-ID
+007100             DELETE CHECKPOINT-FILE RECORD
+007110                 INVALID KEY
+007120                     CONTINUE
+007130             END-DELETE
+007140             CLOSE TRAN-IN-FILE
+007150             CLOSE TRAN-OUT-FILE
+007160             CLOSE REJECT-FILE
+007170             CLOSE EXCEPTION-RPT-FILE
+007180             CLOSE AUDIT-FILE
+007190             CLOSE CHECKPOINT-FILE
+007200             CLOSE RECON-RPT-FILE
+007210             CLOSE FRAUD-QUEUE-FILE
+007220             CLOSE APPROVAL-FILE.
+
+007230         3100-WRITE-EXCEPTION-SUMMARY.
+007240             MOVE WS-EXCEPTION-LINE-COUNT TO WS-RPT-TOTAL-COUNT
+007250             MOVE WS-EXCEPTION-TOTAL TO WS-RPT-TOTAL-AMOUNT
+007260             WRITE EXCEPTION-RPT-LINE FROM WS-EXCEPTION-RPT-SUMMARY.
+
+007270         3200-RECONCILE-TOTALS.
+007280             COMPUTE WS-ACTUAL-RECORD-COUNT =
+007290                 WS-ACCEPTED-COUNT + WS-REJECTED-COUNT
+007300                     + WS-FRAUD-PENDING-COUNT
+007310                     + WS-APPROVAL-PENDING-COUNT
+007320             COMPUTE WS-ACTUAL-TOTAL-AMOUNT =
+007330                 WS-ACCEPTED-TOTAL + WS-EXCEPTION-TOTAL
+007340                     + WS-APPROVAL-PENDING-TOTAL
+
+007350             IF NOT WS-TRAILER-SEEN
+007360                 STRING "RECONCILIATION: NO TRAILER RECORD RECEIVED -"
+007370                         " CANNOT VERIFY CONTROL TOTALS FOR BATCH "
+007380                         WS-BATCH-ID
+007390                     DELIMITED BY SIZE INTO RECON-RPT-LINE
+007400                 WRITE RECON-RPT-LINE
+007410             ELSE
+007420                 IF WS-ACTUAL-RECORD-COUNT = WS-CTL-EXPECTED-COUNT
+007430                     AND WS-ACTUAL-TOTAL-AMOUNT = WS-CTL-EXPECTED-AMOUNT
+007440                     STRING "RECONCILIATION OK FOR BATCH " WS-BATCH-ID
+007450                             " - RECORDS " WS-ACTUAL-RECORD-COUNT
+007460                             " AMOUNT " WS-ACTUAL-TOTAL-AMOUNT
+007470                         DELIMITED BY SIZE INTO RECON-RPT-LINE
+007480                     WRITE RECON-RPT-LINE
+007490                 ELSE
+007500                     STRING "DISCREPANCY FOR BATCH " WS-BATCH-ID
+007510                             " - EXPECTED RECORDS "
+007520                             WS-CTL-EXPECTED-COUNT " GOT "
+007530                             WS-ACTUAL-RECORD-COUNT
+007540                         DELIMITED BY SIZE INTO RECON-RPT-LINE
+007550                     WRITE RECON-RPT-LINE
+007560                     STRING "DISCREPANCY FOR BATCH " WS-BATCH-ID
+007570                             " - EXPECTED AMOUNT "
+007580                             WS-CTL-EXPECTED-AMOUNT " GOT "
+007590                             WS-ACTUAL-TOTAL-AMOUNT
+007600                         DELIMITED BY SIZE INTO RECON-RPT-LINE
+007610                     WRITE RECON-RPT-LINE
+007620                     DISPLAY "RECONCILIATION DISCREPANCY FOR BATCH "
+007630                         WS-BATCH-ID " - SEE RECON-RPT-FILE"
+007640                 END-IF
+007650             END-IF.
+
+007660         9999-ABEND.
+007670             DISPLAY "TXNVAL ABENDING"
+007680             CLOSE TRAN-IN-FILE
+007690             CLOSE TRAN-OUT-FILE
+007700             CLOSE REJECT-FILE
+007710             CLOSE EXCEPTION-RPT-FILE
+007720             CLOSE AUDIT-FILE
+007730             CLOSE CHECKPOINT-FILE
+007740             CLOSE RECON-RPT-FILE
+007750             CLOSE FRAUD-QUEUE-FILE
+007760             CLOSE APPROVAL-FILE
+007770             STOP RUN.
