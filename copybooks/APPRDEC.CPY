@@ -0,0 +1,9 @@
+000010*****************************************************************
+000020* APPRDEC - DUAL-APPROVAL DECISION TRANSACTION RECORD.
+000030* INPUT TO APPRMAINT.  ONE RECORD PER APPROVER SIGN-OFF AGAINST
+000040* A PENDING-APPROVAL-RECORD HELD ON THE APPROVAL-FILE.
+000050*****************************************************************
+000060        01  APPROVAL-DECISION-TXN.
+000070            05  ADT-TRAN-ID                 PIC X(10).
+000080            05  ADT-APPROVER-ID             PIC X(08).
+000090            05  FILLER                      PIC X(20).
