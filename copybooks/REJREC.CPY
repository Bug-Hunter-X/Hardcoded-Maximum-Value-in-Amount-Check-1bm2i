@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020* REJREC - AMOUNT-CHECK REJECT/SUSPENSE RECORD.
+000030* WRITTEN FOR EVERY TRANSACTION THAT FAILS THE AMOUNT CHECK SO
+000040* THE REST OF THE BATCH CAN KEEP PROCESSING INSTEAD OF ABENDING.
+000050*****************************************************************
+000060        01  REJECT-RECORD.
+000070            05  REJ-TRAN-ID                 PIC X(10).
+000080            05  REJ-TRAN-TYPE-CODE          PIC X(04).
+000090            05  REJ-CURRENCY-CODE           PIC X(03).
+000100            05  REJ-TRAN-DATE               PIC 9(08).
+000110            05  REJ-AMOUNT                  PIC 9(10)V99.
+000120            05  REJ-BASE-AMOUNT             PIC 9(10)V99.
+000130            05  REJ-LIMIT-APPLIED           PIC 9(10)V99.
+000140            05  REJ-REASON-CODE             PIC X(04).
+000150                88  REJ-OVER-LIMIT              VALUE "OVLM".
+000160                88  REJ-NO-LIMIT-ENTRY          VALUE "NOLM".
+000170                88  REJ-NO-RATE-ENTRY           VALUE "NORT".
+000175                88  REJ-NO-APPROVER             VALUE "NOAP".
+000177                88  REJ-DUP-APPROVAL            VALUE "DUPA".
+000178                88  REJ-DUP-FRAUD               VALUE "DUPF".
+000180            05  REJ-REASON-TEXT             PIC X(90).
+000190            05  REJ-DISPOSITION             PIC X(01).
+000200                88  REJ-DISP-REJECTED           VALUE "R".
+000210                88  REJ-DISP-FRAUD-REVIEW        VALUE "F".
