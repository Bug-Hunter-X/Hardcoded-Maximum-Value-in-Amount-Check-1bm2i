@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020* CURRTAB - CURRENCY CONVERSION PARAMETER RECORD (INDEXED).
+000030* CP-CONVERSION-RATE CONVERTS ONE UNIT OF CP-CURRENCY-CODE INTO
+000040* THE PROCESSING BASE CURRENCY (WS-BASE-CURRENCY IN TXNVAL).
+000050*****************************************************************
+000060        01  CURRENCY-PARM-RECORD.
+000070            05  CP-CURRENCY-CODE            PIC X(03).
+000080            05  CP-CONVERSION-RATE          PIC 9(04)V9(6).
+000090            05  CP-RATE-DATE                PIC 9(08).
+000100            05  FILLER                      PIC X(10).
