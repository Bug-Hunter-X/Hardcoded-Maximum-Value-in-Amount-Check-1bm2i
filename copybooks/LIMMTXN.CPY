@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* LIMMTXN - LIMIT TABLE MAINTENANCE TRANSACTION RECORD.
+000030* INPUT TO LIMMAINT.  ONE RECORD PER ADD/CHANGE/DELETE AGAINST
+000040* THE LIMIT-PARM-FILE READ BY TXNVAL AT THE START OF EACH RUN.
+000050*****************************************************************
+000060        01  LIMIT-MAINT-TXN.
+000070            05  LMT-ACTION-CODE             PIC X(01).
+000080                88  LMT-ACTION-ADD              VALUE "A".
+000090                88  LMT-ACTION-CHANGE           VALUE "C".
+000100                88  LMT-ACTION-DELETE           VALUE "D".
+000110            05  LMT-TRAN-TYPE-CODE          PIC X(04).
+000120            05  LMT-CURRENCY-CODE           PIC X(03).
+000130            05  LMT-MAX-AMOUNT              PIC 9(10)V99.
+000140            05  LMT-HIGH-VALUE-THRESHOLD    PIC 9(10)V99.
+000150            05  LMT-UPDATED-BY              PIC X(08).
+000160            05  FILLER                      PIC X(20).
