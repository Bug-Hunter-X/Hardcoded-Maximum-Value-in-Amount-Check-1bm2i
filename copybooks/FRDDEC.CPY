@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* FRDDEC - FRAUD/AUTH REVIEW DECISION TRANSACTION RECORD.
+000030* INPUT TO FRAUDMAINT.  ONE RECORD PER REVIEWER DISPOSITION
+000040* AGAINST A FRAUD-REVIEW-RECORD HELD ON THE FRAUD-QUEUE-FILE.
+000050*****************************************************************
+000060        01  FRAUD-DECISION-TXN.
+000070            05  FDT-TRAN-ID                 PIC X(10).
+000080            05  FDT-REVIEWER-ID             PIC X(08).
+000090            05  FDT-DECISION-CODE           PIC X(01).
+000100                88  FDT-DECISION-CLEAR          VALUE "C".
+000110                88  FDT-DECISION-DENY           VALUE "D".
+000120            05  FILLER                      PIC X(19).
