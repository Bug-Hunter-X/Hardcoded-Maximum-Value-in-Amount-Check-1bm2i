@@ -0,0 +1,23 @@
+000010*****************************************************************
+000020* CHKPTREC - CHECKPOINT RECORD FOR TXNVAL RESTART.
+000030* ONE ROW PER RUN-ID, REWRITTEN EVERY WS-CHECKPOINT-INTERVAL
+000040* DETAIL RECORDS SO A MID-FILE ABEND CAN RESUME WITHOUT A FULL
+000050* REPROCESS.  CLEARED ON A CLEAN END-OF-JOB.
+000060*****************************************************************
+000070        01  CHECKPOINT-RECORD.
+000080            05  CKP-RUN-ID                  PIC X(08).
+000090            05  CKP-LAST-REC-COUNT          PIC 9(09).
+000100            05  CKP-LAST-TRAN-ID            PIC X(10).
+000110            05  CKP-ACCEPTED-COUNT          PIC 9(09).
+000120            05  CKP-REJECTED-COUNT          PIC 9(09).
+000130            05  CKP-ACCEPTED-TOTAL          PIC 9(13)V99.
+000140            05  CKP-FRAUD-PENDING-COUNT     PIC 9(09).
+000150            05  CKP-APPROVAL-PENDING-COUNT  PIC 9(09).
+000160            05  CKP-EXCEPTION-TOTAL         PIC 9(13)V99.
+000170            05  CKP-APPROVAL-PENDING-TOTAL  PIC 9(13)V99.
+000180            05  CKP-EXCEPTION-LINE-COUNT    PIC 9(09).
+000190            05  CKP-CHECKPOINT-TS           PIC 9(14).
+000195            05  CKP-BATCH-ID                PIC X(10).
+000196            05  CKP-TRAILER-SEEN            PIC X(01).
+000197            05  CKP-CTL-EXPECTED-COUNT      PIC 9(09).
+000198            05  CKP-CTL-EXPECTED-AMOUNT     PIC 9(13)V99.
