@@ -0,0 +1,21 @@
+000010*****************************************************************
+000020* FRAUDREC - FRAUD/AUTHORIZATION REVIEW QUEUE RECORD.
+000030* AN OVER-LIMIT TRANSACTION WITH OTHERWISE CLEAN DATA IS HELD
+000040* HERE IN PENDING STATUS FOR A SECONDARY FRAUD/AUTH REVIEW
+000050* INSTEAD OF BEING BOUNCED OUTRIGHT.
+000060*****************************************************************
+000070        01  FRAUD-REVIEW-RECORD.
+000080            05  FR-TRAN-ID                  PIC X(10).
+000090            05  FR-TRAN-TYPE-CODE           PIC X(04).
+000100            05  FR-CURRENCY-CODE            PIC X(03).
+000110            05  FR-TRAN-DATE                PIC 9(08).
+000120            05  FR-AMOUNT                   PIC 9(10)V99.
+000130            05  FR-BASE-AMOUNT              PIC 9(10)V99.
+000140            05  FR-LIMIT-APPLIED            PIC 9(10)V99.
+000150            05  FR-SUBMIT-DATE              PIC 9(08).
+000160            05  FR-SUBMIT-TIME              PIC 9(08).
+000170            05  FR-STATUS                   PIC X(01).
+000180                88  FR-STATUS-PENDING           VALUE "P".
+000190                88  FR-STATUS-CLEARED           VALUE "C".
+000200                88  FR-STATUS-DENIED             VALUE "D".
+000210            05  FILLER                      PIC X(20).
