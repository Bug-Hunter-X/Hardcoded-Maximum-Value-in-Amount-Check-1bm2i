@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020* CURRTABWS - IN-MEMORY COPY OF THE CURRENCY CONVERSION TABLE.
+000030* LOADED FROM THE CURRENCY-PARM-FILE AT THE START OF THE RUN.
+000040*****************************************************************
+000050        01  WS-CURRENCY-TABLE.
+000060            05  WS-CURR-TAB-COUNT           PIC 9(04) VALUE ZERO.
+000065            05  WS-CURR-TAB-MAX             PIC 9(04) VALUE 50.
+000070            05  WS-CURR-ENTRY OCCURS 1 TO 50 TIMES
+000075                        DEPENDING ON WS-CURR-TAB-COUNT
+000080                        INDEXED BY WS-CURR-IDX.
+000090                10  WS-CT-CURRENCY-CODE     PIC X(03).
+000100                10  WS-CT-CONV-RATE         PIC 9(04)V9(6).
