@@ -0,0 +1,26 @@
+000010*****************************************************************
+000020* TRANREC - TRANSACTION INPUT/OUTPUT RECORD LAYOUT
+000030* DETAIL RECORDS CARRY ONE TRANSACTION.  HEADER/TRAILER
+000040* RECORDS (TRAN-CONTROL) CARRY THE BATCH CONTROL FIGURES
+000050* USED BY THE END-OF-JOB RECONCILIATION STEP.
+000060*****************************************************************
+000070        01  TRAN-RECORD.
+000080            05  TRAN-REC-TYPE           PIC X(01).
+000090                88  TRAN-IS-HEADER          VALUE "H".
+000100                88  TRAN-IS-DETAIL          VALUE "D".
+000110                88  TRAN-IS-TRAILER         VALUE "T".
+000120            05  TRAN-DETAIL.
+000130                10  TRAN-ID                 PIC X(10).
+000140                10  TRAN-TYPE-CODE          PIC X(04).
+000150                10  TRAN-CURRENCY-CODE      PIC X(03).
+000160                10  TRAN-AMOUNT             PIC 9(10)V99.
+000170                10  TRAN-DATE               PIC 9(08).
+000180                10  TRAN-APPROVER-ID        PIC X(08).
+000190                10  TRAN-OVERRIDE-SW        PIC X(01).
+000200                    88  TRAN-IS-OVERRIDE        VALUE "Y".
+000210                10  FILLER                  PIC X(54).
+000220            05  TRAN-CONTROL REDEFINES TRAN-DETAIL.
+000230                10  CTL-RECORD-COUNT        PIC 9(09).
+000240                10  CTL-TOTAL-AMOUNT        PIC 9(13)V99.
+000250                10  CTL-BATCH-ID            PIC X(10).
+000260                10  FILLER                  PIC X(66).
