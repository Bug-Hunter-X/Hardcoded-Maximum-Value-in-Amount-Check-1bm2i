@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* AUDREC - MANUAL OVERRIDE AUDIT RECORD.
+000030* ONE RECORD PER TRANSACTION THAT FAILED THE AMOUNT CHECK BUT
+000040* WAS ALLOWED TO POST BECAUSE IT CARRIED AN APPROVED OVERRIDE.
+000050*****************************************************************
+000060        01  OVERRIDE-AUDIT-RECORD.
+000070            05  OA-TRAN-ID                  PIC X(10).
+000080            05  OA-TRAN-TYPE-CODE           PIC X(04).
+000090            05  OA-CURRENCY-CODE            PIC X(03).
+000100            05  OA-APPROVER-ID              PIC X(08).
+000110            05  OA-ORIGINAL-AMOUNT          PIC 9(10)V99.
+000120            05  OA-LIMIT-EXCEEDED           PIC 9(10)V99.
+000130            05  OA-OVERRIDE-DATE            PIC 9(08).
+000140            05  OA-OVERRIDE-TIME            PIC 9(08).
+000150            05  FILLER                      PIC X(20).
