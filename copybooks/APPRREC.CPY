@@ -0,0 +1,24 @@
+000010*****************************************************************
+000020* APPRREC - DUAL-APPROVAL PENDING RECORD.
+000030* WRITTEN FOR ANY TRANSACTION THAT CLEARS THE AMOUNT-CHECK
+000040* CEILING BUT IS STILL ABOVE THE TYPE/CURRENCY HIGH-VALUE
+000050* THRESHOLD.  HELD HERE - OUT OF NORMAL PROCESSING - UNTIL BOTH
+000060* A FIRST AND SECOND APPROVAL HAVE BEEN RECORDED.
+000070*****************************************************************
+000080        01  PENDING-APPROVAL-RECORD.
+000090            05  PA-TRAN-ID                  PIC X(10).
+000100            05  PA-TRAN-TYPE-CODE           PIC X(04).
+000110            05  PA-CURRENCY-CODE            PIC X(03).
+000120            05  PA-TRAN-DATE                PIC 9(08).
+000130            05  PA-AMOUNT                   PIC 9(10)V99.
+000140            05  PA-BASE-AMOUNT              PIC 9(10)V99.
+000150            05  PA-HIGH-VALUE-THRESHOLD     PIC 9(10)V99.
+000160            05  PA-FIRST-APPROVER-ID        PIC X(08).
+000170            05  PA-FIRST-APPROVAL-TS        PIC 9(14).
+000180            05  PA-SECOND-APPROVER-ID       PIC X(08).
+000190            05  PA-SECOND-APPROVAL-TS       PIC 9(14).
+000200            05  PA-APPROVAL-STATUS          PIC X(01).
+000210                88  PA-AWAITING-FIRST           VALUE "0".
+000220                88  PA-AWAITING-SECOND          VALUE "1".
+000230                88  PA-FULLY-APPROVED           VALUE "2".
+000240            05  FILLER                      PIC X(10).
