@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020* LIMTABWS - IN-MEMORY COPY OF THE AMOUNT LIMIT TABLE.
+000030* LOADED FROM THE LIMIT-PARM-FILE AT THE START OF THE RUN SO
+000040* EACH TRANSACTION IS CHECKED AGAINST ITS OWN TYPE/CURRENCY
+000050* LIMIT INSTEAD OF ONE FLAT CEILING.
+000060*****************************************************************
+000070        01  WS-LIMIT-TABLE.
+000080            05  WS-LIMIT-TAB-COUNT          PIC 9(04) VALUE ZERO.
+000085            05  WS-LIMIT-TAB-MAX            PIC 9(04) VALUE 200.
+000090            05  WS-LIMIT-ENTRY OCCURS 1 TO 200 TIMES
+000095                        DEPENDING ON WS-LIMIT-TAB-COUNT
+000100                        INDEXED BY WS-LIMIT-IDX.
+000110                10  WS-LT-TRAN-TYPE-CODE    PIC X(04).
+000120                10  WS-LT-CURRENCY-CODE     PIC X(03).
+000130                10  WS-LT-MAX-AMOUNT        PIC 9(10)V99.
+000140                10  WS-LT-HIGH-VALUE-THRESH PIC 9(10)V99.
