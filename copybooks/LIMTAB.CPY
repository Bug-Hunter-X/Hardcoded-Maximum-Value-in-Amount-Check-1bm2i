@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020* LIMTAB - AMOUNT LIMIT PARAMETER RECORD (INDEXED MASTER FILE)
+000030* ONE ENTRY PER TRANSACTION-TYPE / CURRENCY COMBINATION.
+000040* MAINTAINED OFF-LINE BY LIMMAINT SO THRESHOLDS CAN CHANGE
+000050* WITHOUT A PROGRAM RECOMPILE.
+000060*****************************************************************
+000070        01  LIMIT-PARM-RECORD.
+000080            05  LP-LIMIT-KEY.
+000090                10  LP-TRAN-TYPE-CODE       PIC X(04).
+000100                10  LP-CURRENCY-CODE        PIC X(03).
+000110            05  LP-MAX-AMOUNT               PIC 9(10)V99.
+000120            05  LP-HIGH-VALUE-THRESHOLD     PIC 9(10)V99.
+000130            05  LP-LAST-UPDATED-DATE        PIC 9(08).
+000140            05  LP-LAST-UPDATED-BY          PIC X(08).
+000150            05  FILLER                      PIC X(10).
